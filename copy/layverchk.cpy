@@ -0,0 +1,30 @@
+      *> LAYVERCHK.cpy
+      *> Loads the LAYOUT-VERSION control file and compares it against
+      *> this program's own APP-VERSION, so a batch job run against
+      *> files last written under a different layout version refuses
+      *> to run instead of silently misreading them. COPY into the
+      *> PROCEDURE DIVISION of any program that SELECTs LAYOUT-VERSION
+      *> and declares WS-LVR-STATUS and WS-LAYOUT-OK.
+       7200-CHECK-LAYOUT-VERSION.
+           SET WS-LAYOUT-IS-OK TO TRUE.
+
+           OPEN INPUT LAYOUT-VERSION.
+           IF WS-LVR-STATUS = "00"
+               READ LAYOUT-VERSION
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF LAYVER-VERSION NOT = APP-VERSION
+                           SET WS-LAYOUT-IS-STALE TO TRUE
+                       END-IF
+               END-READ
+               CLOSE LAYOUT-VERSION
+           ELSE
+      *> No control file yet - first run after install writes one
+      *> stamped with this program's own version instead of refusing
+      *> to run.
+               MOVE APP-VERSION TO LAYVER-VERSION
+               OPEN OUTPUT LAYOUT-VERSION
+               WRITE LAYVER-RECORD
+               CLOSE LAYOUT-VERSION
+           END-IF.
