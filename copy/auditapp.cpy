@@ -0,0 +1,20 @@
+      *> AUDITAPP.cpy
+      *> Append-one-record paragraph for AUDIT-LOG. Caller must MOVE
+      *> AUD-PROGRAM-ID / AUD-OPERATOR-ID / AUD-MESSAGE and set
+      *> AUD-TIMESTAMP before PERFORM 8000-WRITE-AUDIT-LOG. Requires
+      *> the calling program to SELECT AUDIT-LOG ASSIGN TO "AUDITLOG",
+      *> FD it with COPY "auditrec.cpy", and declare WS-AUD-STATUS
+      *> PIC X(02) in WORKING-STORAGE.
+       8000-WRITE-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG.
+           IF WS-AUD-STATUS = "05" OR WS-AUD-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG
+           END-IF.
+
+           WRITE AUD-RECORD.
+           IF WS-AUD-STATUS NOT = "00"
+               DISPLAY "AUDIT-LOG write failed, status "
+                   WS-AUD-STATUS
+           END-IF.
+
+           CLOSE AUDIT-LOG.
