@@ -0,0 +1,37 @@
+      *> MAJAGELD.cpy
+      *> Loader and lookup paragraphs for MAJORITY-AGE-TABLE (see
+      *> MAJAGETBL.cpy). COPY into the PROCEDURE DIVISION of any
+      *> program that needs to classify by country-specific majority
+      *> age instead of a hardcoded 18.
+       5000-LOAD-MAJORITY-AGE-TABLE.
+           MOVE "FR"    TO MAJ-COUNTRY-CODE(1).
+           MOVE 18      TO MAJ-AGE(1).
+           MOVE "KR"    TO MAJ-COUNTRY-CODE(2).
+           MOVE 19      TO MAJ-AGE(2).
+           MOVE "JP"    TO MAJ-COUNTRY-CODE(3).
+           MOVE 18      TO MAJ-AGE(3).
+           MOVE "UK"    TO MAJ-COUNTRY-CODE(4).
+           MOVE 18      TO MAJ-AGE(4).
+           MOVE "US"    TO MAJ-COUNTRY-CODE(5).
+           MOVE 18      TO MAJ-AGE(5).
+           MOVE "US-AL" TO MAJ-COUNTRY-CODE(6).
+           MOVE 19      TO MAJ-AGE(6).
+           MOVE "US-MS" TO MAJ-COUNTRY-CODE(7).
+           MOVE 21      TO MAJ-AGE(7).
+           MOVE "US-NE" TO MAJ-COUNTRY-CODE(8).
+           MOVE 19      TO MAJ-AGE(8).
+
+       5100-LOOKUP-MAJORITY-AGE-BY-COUNTRY.
+           MOVE "N" TO WS-MAJ-FOUND.
+           MOVE 18  TO WS-LOOKED-UP-MAJ-AGE.
+
+           PERFORM 5110-MATCH-ONE-COUNTRY-ENTRY
+               VARYING MAJ-IDX FROM 1 BY 1
+               UNTIL MAJ-IDX > 8
+               OR WS-MAJ-FOUND = "Y".
+
+       5110-MATCH-ONE-COUNTRY-ENTRY.
+           IF MAJ-COUNTRY-CODE(MAJ-IDX) = WS-COUNTRY-CODE
+               MOVE MAJ-AGE(MAJ-IDX) TO WS-LOOKED-UP-MAJ-AGE
+               MOVE "Y" TO WS-MAJ-FOUND
+           END-IF.
