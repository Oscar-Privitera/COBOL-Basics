@@ -0,0 +1,10 @@
+      *> APPCONFIG.cpy
+      *> Record layout for the optional APP-CONFIG control file -
+      *> site-specific company name and default country, so they can be
+      *> changed without recompiling the program. Either field left
+      *> blank keeps that item's built-in default; the file itself is
+      *> optional, so a site with no APP-CONFIG on disk just runs on
+      *> the compiled-in defaults.
+       01 CFG-RECORD.
+          05 CFG-APP-NAME          PIC X(30).
+          05 CFG-DEFAULT-COUNTRY   PIC X(20).
