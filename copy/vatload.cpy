@@ -0,0 +1,27 @@
+      *> VATLOAD.cpy
+      *> Loader and lookup paragraphs for VAT-RATE-TABLE (see
+      *> VATRATE.cpy). COPY into the PROCEDURE DIVISION of any program
+      *> that needs to price by VAT category instead of a hand-typed
+      *> rate.
+       5000-LOAD-VAT-RATE-TABLE.
+           MOVE "S" TO VR-CATEGORY-CODE(1).
+           MOVE .20 TO VR-RATE(1).
+           MOVE "R" TO VR-CATEGORY-CODE(2).
+           MOVE .10 TO VR-RATE(2).
+           MOVE "Z" TO VR-CATEGORY-CODE(3).
+           MOVE .00 TO VR-RATE(3).
+
+       5100-LOOKUP-VAT-RATE-BY-CATEGORY.
+           MOVE "N" TO WS-RATE-FOUND.
+           MOVE ZERO TO WS-LOOKED-UP-RATE.
+
+           PERFORM 5110-MATCH-ONE-CATEGORY-ENTRY
+               VARYING VR-IDX FROM 1 BY 1
+               UNTIL VR-IDX > 3
+               OR WS-RATE-FOUND = "Y".
+
+       5110-MATCH-ONE-CATEGORY-ENTRY.
+           IF VR-CATEGORY-CODE(VR-IDX) = WS-CATEGORY-CODE
+               MOVE VR-RATE(VR-IDX) TO WS-LOOKED-UP-RATE
+               MOVE "Y" TO WS-RATE-FOUND
+           END-IF.
