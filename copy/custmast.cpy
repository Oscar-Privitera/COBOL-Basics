@@ -0,0 +1,10 @@
+      *> CUSTMAST.cpy
+      *> Record layout for the CUSTOMER-MASTER indexed file, keyed by
+      *> customer id, so INVOICE-CALCULATOR can default billing city
+      *> and VAT category from an actual customer instead of the
+      *> operator re-keying them every run.
+       01 CUST-RECORD.
+          05 CUST-ID              PIC X(06).
+          05 CUST-NAME            PIC X(30).
+          05 CUST-CITY            PIC X(20).
+          05 CUST-VAT-CATEGORY    PIC X(01).
