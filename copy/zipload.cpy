@@ -0,0 +1,36 @@
+      *> ZIPLOAD.cpy
+      *> Loader and lookup paragraphs for ZIP-COORD-TABLE (see
+      *> ZIPCOORD.cpy). COPY into the PROCEDURE DIVISION of any
+      *> program that needs a site's coordinates from its postal code
+      *> instead of the operator keying X/Y by hand.
+       5600-LOAD-ZIP-COORD-TABLE.
+           MOVE "75001" TO ZC-ZIP-CODE(1).
+           MOVE +0      TO ZC-X(1).
+           MOVE +0      TO ZC-Y(1).
+           MOVE "69001" TO ZC-ZIP-CODE(2).
+           MOVE +392    TO ZC-X(2).
+           MOVE -243    TO ZC-Y(2).
+           MOVE "13001" TO ZC-ZIP-CODE(3).
+           MOVE +661    TO ZC-X(3).
+           MOVE -525    TO ZC-Y(3).
+           MOVE "31000" TO ZC-ZIP-CODE(4).
+           MOVE +440    TO ZC-X(4).
+           MOVE -587    TO ZC-Y(4).
+           MOVE "33000" TO ZC-ZIP-CODE(5).
+           MOVE +190    TO ZC-X(5).
+           MOVE -580    TO ZC-Y(5).
+
+       5700-LOOKUP-ZIP-COORD-BY-CODE.
+           MOVE "N" TO WS-ZC-FOUND.
+
+           PERFORM 5710-MATCH-ONE-ZIP-ENTRY
+               VARYING ZC-IDX FROM 1 BY 1
+               UNTIL ZC-IDX > 5
+               OR WS-ZC-FOUND = "Y".
+
+       5710-MATCH-ONE-ZIP-ENTRY.
+           IF ZC-ZIP-CODE(ZC-IDX) = WS-ZIP-CODE-LOOKUP
+               MOVE ZC-X(ZC-IDX) TO WS-LOOKED-UP-ZIP-X
+               MOVE ZC-Y(ZC-IDX) TO WS-LOOKED-UP-ZIP-Y
+               MOVE "Y" TO WS-ZC-FOUND
+           END-IF.
