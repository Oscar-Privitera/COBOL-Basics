@@ -0,0 +1,6 @@
+      *> REJREC.cpy
+      *> Print-image record for the REG-REJECTS report - one line per
+      *> registration turned away for a bad postal code, so the
+      *> operator has something to hand back to the member instead of
+      *> the record just silently never landing on PERSON-MASTER.
+       01 REJ-RECORD PIC X(132).
