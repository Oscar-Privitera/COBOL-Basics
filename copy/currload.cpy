@@ -0,0 +1,28 @@
+      *> CURRLOAD.cpy
+      *> Loader and lookup paragraphs for CURRENCY-TABLE (see
+      *> CURRTBL.cpy). COPY into the PROCEDURE DIVISION of any program
+      *> that needs to quote a price in a currency other than EUR.
+       5200-LOAD-CURRENCY-TABLE.
+           MOVE "EUR" TO CUR-CODE(1).
+           MOVE 1.0000 TO CUR-RATE-FROM-EUR(1).
+           MOVE "USD" TO CUR-CODE(2).
+           MOVE 1.0800 TO CUR-RATE-FROM-EUR(2).
+           MOVE "GBP" TO CUR-CODE(3).
+           MOVE 0.8600 TO CUR-RATE-FROM-EUR(3).
+           MOVE "CHF" TO CUR-CODE(4).
+           MOVE 0.9500 TO CUR-RATE-FROM-EUR(4).
+
+       5300-LOOKUP-CURRENCY-RATE.
+           MOVE "N" TO WS-CURRENCY-FOUND.
+           MOVE ZERO TO WS-LOOKED-UP-CUR-RATE.
+
+           PERFORM 5310-MATCH-ONE-CURRENCY-ENTRY
+               VARYING CUR-IDX FROM 1 BY 1
+               UNTIL CUR-IDX > 4
+               OR WS-CURRENCY-FOUND = "Y".
+
+       5310-MATCH-ONE-CURRENCY-ENTRY.
+           IF CUR-CODE(CUR-IDX) = WS-CURRENCY-CODE
+               MOVE CUR-RATE-FROM-EUR(CUR-IDX) TO WS-LOOKED-UP-CUR-RATE
+               MOVE "Y" TO WS-CURRENCY-FOUND
+           END-IF.
