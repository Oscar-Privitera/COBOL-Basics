@@ -0,0 +1,8 @@
+      *> LAYOUTVER.cpy
+      *> Record layout for the LAYOUT-VERSION control file - a single
+      *> record holding the copybook/layout version the batch files on
+      *> disk were last written under, so a job built against a newer
+      *> layout can tell it is about to read older files instead of
+      *> just misreading them.
+       01 LAYVER-RECORD.
+          05 LAYVER-VERSION  PIC X(10).
