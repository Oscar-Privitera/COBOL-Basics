@@ -0,0 +1,12 @@
+      *> INVARCH.cpy
+      *> Record layout for the INVOICE-ARCHIVE sequential file - holds
+      *> the same fields as INVOICE-TRANSACTION (see INVTXN.cpy), so a
+      *> purged billing record is preserved off the live file instead
+      *> of simply being deleted.
+       01 IA-RECORD.
+          05 IA-INVOICE-DATE      PIC 9(08).
+          05 IA-INVOICE-NUMBER    PIC 9(06).
+          05 IA-VAT-RATE          PIC 9V99.
+          05 IA-NET-TOTAL         PIC 9(08)V99.
+          05 IA-VAT-TOTAL         PIC 9(08)V99.
+          05 IA-GRAND-TOTAL       PIC 9(09)V99.
