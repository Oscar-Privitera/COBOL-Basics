@@ -0,0 +1,7 @@
+      *> CONSENTEXC.cpy
+      *> Print-image record for the GUARDIAN-CONSENT-EXCEPTIONS report -
+      *> one line per minor classified in MAJORITY-CHECKER's batch mode
+      *> whose POP-GUARDIAN-CONSENT came through blank, so the operator
+      *> has a worklist of members still needing a signed consent on
+      *> file instead of that gap only surfacing later.
+       01 GCX-RECORD PIC X(132).
