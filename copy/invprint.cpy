@@ -0,0 +1,5 @@
+      *> INVPRINT.cpy
+      *> Print-image record for the INVOICE-PRINT report file - one
+      *> 132-column line per record, so a run's output is an actual
+      *> invoice we can hand to a client, not a console dump.
+       01 PRT-RECORD PIC X(132).
