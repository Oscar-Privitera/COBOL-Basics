@@ -0,0 +1,6 @@
+      *> NAMELREC.cpy
+      *> Record layout for the NAME-LIST batch input file read by
+      *> ASK-NAME-WS-AGE's batch mode - one line per person to greet.
+       01 NML-RECORD.
+          05 NML-FIRSTNAME        PIC X(20).
+          05 NML-DATE-OF-BIRTH    PIC 9(08).
