@@ -0,0 +1,15 @@
+      *> ROUNDTBL.cpy
+      *> Shared ROUNDING-RULE-TABLE, keyed by VAT category, so the
+      *> rounding mode applied to a priced amount comes from one
+      *> governed table instead of every program rounding the same
+      *> way regardless of category.
+       01 ROUNDING-RULE-TABLE.
+          05 RND-RULE-ENTRY OCCURS 3 TIMES INDEXED BY RND-IDX.
+             10 RND-CATEGORY-CODE  PIC X(01).
+             10 RND-MODE-CODE      PIC X(01).
+
+       01 WS-LOOKED-UP-RND-MODE   PIC X(01).
+           88 WS-RND-MODE-IS-NEAREST-EVEN   VALUE "E".
+           88 WS-RND-MODE-IS-AWAY-FROM-ZERO VALUE "A".
+           88 WS-RND-MODE-IS-TRUNCATION     VALUE "T".
+       01 WS-RND-RULE-FOUND       PIC X(01).
