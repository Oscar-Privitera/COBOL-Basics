@@ -0,0 +1,13 @@
+      *> CURRTBL.cpy
+      *> Shared CURRENCY-TABLE, keyed by ISO currency code, holding
+      *> the multiplier that converts a EUR amount (the book currency)
+      *> into that currency, so pricing programs can quote in something
+      *> other than EUR without each one keeping its own rate list.
+       01 CURRENCY-TABLE.
+          05 CURRENCY-ENTRY OCCURS 4 TIMES INDEXED BY CUR-IDX.
+             10 CUR-CODE            PIC X(03).
+             10 CUR-RATE-FROM-EUR   PIC 9(03)V9999.
+
+       01 WS-CURRENCY-CODE          PIC X(03).
+       01 WS-LOOKED-UP-CUR-RATE     PIC 9(03)V9999.
+       01 WS-CURRENCY-FOUND         PIC X(01).
