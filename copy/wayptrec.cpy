@@ -0,0 +1,7 @@
+      *> WAYPTREC.cpy
+      *> Record layout for the WAYPOINTS route file read by
+      *> DISTANCE-CALCULATOR's route mode - one ordered stop per
+      *> record, summed leg by leg into a total route distance.
+       01 WP-RECORD.
+          05 WP-X             PIC S9(6).
+          05 WP-Y             PIC S9(6).
