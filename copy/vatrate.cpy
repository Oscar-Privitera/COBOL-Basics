@@ -0,0 +1,15 @@
+      *> VATRATE.cpy
+      *> Shared VAT-RATE-TABLE, keyed by product category, so the
+      *> rate comes from one governed table instead of whatever the
+      *> operator remembers that day.
+       01 VAT-RATE-TABLE.
+          05 VAT-RATE-ENTRY OCCURS 3 TIMES INDEXED BY VR-IDX.
+             10 VR-CATEGORY-CODE  PIC X(01).
+                88 VR-IS-STANDARD    VALUE "S".
+                88 VR-IS-REDUCED     VALUE "R".
+                88 VR-IS-ZERO-RATED  VALUE "Z".
+             10 VR-RATE           PIC 9V99.
+
+       01 WS-CATEGORY-CODE        PIC X(01).
+       01 WS-LOOKED-UP-RATE       PIC 9V99.
+       01 WS-RATE-FOUND           PIC X(01).
