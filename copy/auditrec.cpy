@@ -0,0 +1,9 @@
+      *> AUDITREC.cpy
+      *> Shared record layout for the AUDIT-LOG sequential file that
+      *> transaction-producing programs append to, so we can answer
+      *> who ran what, when, with what inputs/outputs.
+       01 AUD-RECORD.
+          05 AUD-TIMESTAMP      PIC 9(14).
+          05 AUD-PROGRAM-ID     PIC X(20).
+          05 AUD-OPERATOR-ID    PIC X(10).
+          05 AUD-MESSAGE        PIC X(60).
