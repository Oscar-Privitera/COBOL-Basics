@@ -0,0 +1,34 @@
+      *> ROUNDLOAD.cpy
+      *> Loader and lookup paragraphs for ROUNDING-RULE-TABLE (see
+      *> ROUNDTBL.cpy). COPY into the PROCEDURE DIVISION of any program
+      *> that rounds a priced amount by VAT category instead of one
+      *> rounding behaviour for every category.
+      *>
+      *> House rule: standard-rated goods round to the nearest even
+      *> amount (keeps high-volume standard-rate rounding from biasing
+      *> high over many invoices); reduced-rated goods round away from
+      *> zero, the everyday rounding an operator expects; zero-rated
+      *> goods are truncated, since there is no VAT amount to round in
+      *> the first place.
+       5400-LOAD-ROUNDING-RULE-TABLE.
+           MOVE "S" TO RND-CATEGORY-CODE(1).
+           MOVE "E" TO RND-MODE-CODE(1).
+           MOVE "R" TO RND-CATEGORY-CODE(2).
+           MOVE "A" TO RND-MODE-CODE(2).
+           MOVE "Z" TO RND-CATEGORY-CODE(3).
+           MOVE "T" TO RND-MODE-CODE(3).
+
+       5500-LOOKUP-ROUNDING-RULE-BY-CATEGORY.
+           MOVE "N" TO WS-RND-RULE-FOUND.
+           MOVE "A" TO WS-LOOKED-UP-RND-MODE.
+
+           PERFORM 5510-MATCH-ONE-ROUNDING-ENTRY
+               VARYING RND-IDX FROM 1 BY 1
+               UNTIL RND-IDX > 3
+               OR WS-RND-RULE-FOUND = "Y".
+
+       5510-MATCH-ONE-ROUNDING-ENTRY.
+           IF RND-CATEGORY-CODE(RND-IDX) = WS-CATEGORY-CODE
+               MOVE RND-MODE-CODE(RND-IDX) TO WS-LOOKED-UP-RND-MODE
+               MOVE "Y" TO WS-RND-RULE-FOUND
+           END-IF.
