@@ -0,0 +1,6 @@
+      *> REGCTREC.cpy
+      *> Control-total record for REGISTRATION-WITH-CONSTANTS - holds
+      *> the running count of registrations saved, so the total
+      *> persists across runs instead of resetting to zero every job.
+       01 REGCT-RECORD.
+          05 REGCT-TOTAL-SAVED    PIC 9(08).
