@@ -0,0 +1,15 @@
+      *> PERSONWK.cpy
+      *> Shared working-storage PERSON record. One layout for every
+      *> program that keys or displays a person, instead of each
+      *> program declaring its own (and inevitably drifting apart).
+       01 PERSON.
+          05 WS-FIRSTNAME      PIC X(20).
+          05 WS-LASTNAME       PIC X(20).
+          05 WS-DATE-OF-BIRTH  PIC 9(08).
+          05 WS-AGE            PIC 9(03).
+          05 LOCATION.
+             10 WS-STREET      PIC X(30).
+             10 WS-CITY        PIC X(20).
+             10 WS-ZIP-CODE    PIC X(05).
+          05 WS-EMAIL          PIC X(40).
+          05 WS-PHONE          PIC X(15).
