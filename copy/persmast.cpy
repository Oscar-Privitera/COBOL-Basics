@@ -0,0 +1,19 @@
+      *> PERSMAST.cpy
+      *> Record layout for the PERSON-MASTER indexed file.
+      *> Key is lastname + zip-code (PM-KEY), since that is the
+      *> combination registration uses to spot the same member again.
+      *> PM-AGE is a snapshot as of the last ADD/CHANGE - anything
+      *> that needs today's age recomputes it off PM-DATE-OF-BIRTH via
+      *> AGE-FROM-DOB instead of trusting the stored value.
+       01 PM-RECORD.
+          05 PM-KEY.
+             10 PM-LASTNAME       PIC X(20).
+             10 PM-ZIP-CODE       PIC X(05).
+          05 PM-FIRSTNAME         PIC X(20).
+          05 PM-DATE-OF-BIRTH     PIC 9(08).
+          05 PM-AGE               PIC 9(03).
+          05 PM-STREET            PIC X(30).
+          05 PM-CITY              PIC X(20).
+          05 PM-EMAIL             PIC X(40).
+          05 PM-PHONE             PIC X(15).
+          05 PM-REGISTRATION-DATE PIC 9(08).
