@@ -0,0 +1,16 @@
+      *> PERSARCH.cpy
+      *> Record layout for the PERSON-ARCHIVE sequential file - holds
+      *> the same fields as PERSON-MASTER (see PERSMAST.cpy), so a
+      *> retired member's full record is preserved off the live file
+      *> instead of simply being deleted.
+       01 PA-RECORD.
+          05 PA-LASTNAME           PIC X(20).
+          05 PA-ZIP-CODE           PIC X(05).
+          05 PA-FIRSTNAME          PIC X(20).
+          05 PA-DATE-OF-BIRTH      PIC 9(08).
+          05 PA-AGE                PIC 9(03).
+          05 PA-STREET             PIC X(30).
+          05 PA-CITY               PIC X(20).
+          05 PA-EMAIL              PIC X(40).
+          05 PA-PHONE              PIC X(15).
+          05 PA-REGISTRATION-DATE  PIC 9(08).
