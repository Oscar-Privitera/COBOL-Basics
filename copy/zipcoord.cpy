@@ -0,0 +1,14 @@
+      *> ZIPCOORD.cpy
+      *> Shared postal-code-to-coordinate table, so DISTANCE-CALCULATOR
+      *> can measure between two zip codes instead of requiring the
+      *> operator to already know each site's X/Y coordinates.
+       01 ZIP-COORD-TABLE.
+          05 ZC-COORD-ENTRY OCCURS 10 TIMES INDEXED BY ZC-IDX.
+             10 ZC-ZIP-CODE  PIC X(05).
+             10 ZC-X         PIC S9(6).
+             10 ZC-Y         PIC S9(6).
+
+       01 WS-ZIP-CODE-LOOKUP  PIC X(05).
+       01 WS-LOOKED-UP-ZIP-X  PIC S9(6).
+       01 WS-LOOKED-UP-ZIP-Y  PIC S9(6).
+       01 WS-ZC-FOUND         PIC X(01).
