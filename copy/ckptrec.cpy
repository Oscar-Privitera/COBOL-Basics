@@ -0,0 +1,11 @@
+      *> CKPTREC.cpy
+      *> Checkpoint record for MAJORITY-CHECKER's batch mode - holds
+      *> the count of POPULATION records already classified, so a
+      *> restart after an abend can skip straight to the next
+      *> unprocessed record instead of reprocessing from position zero.
+       01 CKPT-RECORD.
+          05 CKPT-RECORDS-DONE    PIC 9(08).
+          05 CKPT-ADULT-COUNT     PIC 9(05).
+          05 CKPT-MINOR-COUNT     PIC 9(05).
+          05 CKPT-INVALID-COUNT   PIC 9(05).
+          05 CKPT-NO-CONSENT-COUNT PIC 9(05).
