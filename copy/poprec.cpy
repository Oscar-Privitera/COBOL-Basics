@@ -0,0 +1,9 @@
+      *> POPREC.cpy
+      *> Record layout for the POPULATION batch input file read by
+      *> MAJORITY-CHECKER's batch mode - one line per person to
+      *> classify as adult or minor.
+       01 POP-RECORD.
+          05 POP-FIRSTNAME        PIC X(20).
+          05 POP-DATE-OF-BIRTH    PIC 9(08).
+          05 POP-COUNTRY-CODE     PIC X(05).
+          05 POP-GUARDIAN-CONSENT PIC X(01).
