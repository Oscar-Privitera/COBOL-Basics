@@ -0,0 +1,5 @@
+      *> PERSEXP.cpy
+      *> Print-image record for the PERSON-EXPORT CSV file written by
+      *> DISPLAY-PERSON, so downstream systems can pick up one person
+      *> per run without parsing console output.
+       01 EXP-RECORD PIC X(132).
