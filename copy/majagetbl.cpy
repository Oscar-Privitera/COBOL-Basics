@@ -0,0 +1,12 @@
+      *> MAJAGETBL.cpy
+      *> Shared age-of-majority table, keyed by country (or US state)
+      *> code, so MAJORITY-CHECKER looks up the legal majority age
+      *> instead of assuming 18 fits every record it processes.
+       01 MAJORITY-AGE-TABLE.
+          05 MAJ-AGE-ENTRY OCCURS 10 TIMES INDEXED BY MAJ-IDX.
+             10 MAJ-COUNTRY-CODE  PIC X(05).
+             10 MAJ-AGE           PIC 9(02).
+
+       01 WS-COUNTRY-CODE        PIC X(05).
+       01 WS-LOOKED-UP-MAJ-AGE   PIC 9(02).
+       01 WS-MAJ-FOUND           PIC X(01).
