@@ -0,0 +1,12 @@
+      *> INVTXN.cpy
+      *> Record layout for the INVOICE-TRANSACTION audit file - one
+      *> record per VAT-rate band on an invoice, so finance can
+      *> reconcile a day's billing, and report VAT by rate band, after
+      *> the terminal session that produced it is gone.
+       01 IT-RECORD.
+          05 IT-INVOICE-DATE      PIC 9(08).
+          05 IT-INVOICE-NUMBER    PIC 9(06).
+          05 IT-VAT-RATE          PIC 9V99.
+          05 IT-NET-TOTAL         PIC 9(08)V99.
+          05 IT-VAT-TOTAL         PIC 9(08)V99.
+          05 IT-GRAND-TOTAL       PIC 9(09)V99.
