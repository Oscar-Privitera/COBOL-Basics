@@ -0,0 +1,5 @@
+      *> GREETREC.cpy
+      *> Print-image record for the GREETINGS output file written by
+      *> ASK-NAME-WS-AGE's batch mode - one greeting line per person
+      *> on the NAME-LIST input.
+       01 GREET-RECORD PIC X(80).
