@@ -0,0 +1,13 @@
+      *> INVKEEP.cpy
+      *> Record layout for the INVOICE-KEEP scratch file - a holding
+      *> area for INVOICE-TRANSACTION records that are not old enough
+      *> to purge, written out while INVOICE-TRANSACTION is being read
+      *> and then copied back once the purge pass is done, the same
+      *> way a tape shop reloads a file it can't rewrite in place.
+       01 IK-RECORD.
+          05 IK-INVOICE-DATE      PIC 9(08).
+          05 IK-INVOICE-NUMBER    PIC 9(06).
+          05 IK-VAT-RATE          PIC 9V99.
+          05 IK-NET-TOTAL         PIC 9(08)V99.
+          05 IK-VAT-TOTAL         PIC 9(08)V99.
+          05 IK-GRAND-TOTAL       PIC 9(09)V99.
