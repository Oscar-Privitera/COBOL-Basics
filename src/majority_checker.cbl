@@ -5,25 +5,184 @@
        DATE-WRITTEN 2025-04-16.
        DATE-COMPILED 2025-04-16.
 
+      *> Modification history
+      *> 2025-05-09  OP  Added batch mode over a POPULATION file so a
+      *>                 membership list can be classified in one run
+      *>                 instead of one person per terminal session.
+      *> 2025-06-18  OP  Replaced the hardcoded 18-and-over test with a
+      *>                 country-specific majority-age lookup, since not
+      *>                 every record we process is French.
+      *> 2025-07-08  OP  Batch mode now checkpoints after every record
+      *>                 classified, so a restart resumes from the last
+      *>                 record processed instead of the top of the
+      *>                 POPULATION file.
+      *> 2025-08-08  OP  Batch mode now counts records with an invalid
+      *>                 date of birth separately instead of folding
+      *>                 them into minors, and self-checks records read
+      *>                 against adults+minors+invalid at end of run.
+      *> 2025-08-09  OP  Added a (G)uardian mode that compares two
+      *>                 people instead of classifying one - checks the
+      *>                 second person is actually a minor, the first
+      *>                 is an adult in their own country, and the two
+      *>                 are at least MIN-GUARDIAN-AGE-GAP years apart.
+      *> 2025-08-09  OP  Batch mode now checks LAYOUT-VERSION against
+      *>                 APP-VERSION before it runs, so it refuses to
+      *>                 process a POPULATION file last written under a
+      *>                 different layout instead of misreading it.
+      *> 2025-08-09  OP  POPULATION gains POP-GUARDIAN-CONSENT. Batch
+      *>                 mode now writes a GUARDIAN-CONSENT-EXCEPTIONS
+      *>                 line for every minor classified with no
+      *>                 consent on file, instead of that only coming
+      *>                 to light later.
+      *> 2025-08-09  OP  Onto the shared AUDIT-LOG infrastructure - logs
+      *>                 one entry per interactive classification, one
+      *>                 per batch run, and one per guardian-eligibility
+      *>                 check, stamped with an operator id captured at
+      *>                 the mode prompt.
+      *> 2025-08-09  OP  WS-AGE/WS-G-AGE/WS-M-AGE widened to PIC 9(03)
+      *>                 to match LS-AGE in AGE-FROM-DOB's LINKAGE
+      *>                 SECTION - a 2-digit receiving field was getting
+      *>                 a 3-digit MOVE written into it across the CALL
+      *>                 boundary.
+      *> 2025-08-09  OP  Moved the majageld.cpy trailer copy down to
+      *>                 join layverchk.cpy/auditapp.cpy at the end of
+      *>                 PROCEDURE DIVISION instead of mid-paragraph.
+      *>                 CKPT-NO-CONSENT-COUNT added to MAJCHKPT so the
+      *>                 no-consent count survives a restart instead of
+      *>                 undercounting the pre-restart portion.
+      *> 2025-08-09  OP  LAYOUT-VERSION now assigned to its own
+      *>                 POPLAYVER dataset instead of sharing LAYOUTVER
+      *>                 with REGISTRATION-WITH-CONSTANTS - one control
+      *>                 record can't carry two programs' layout
+      *>                 versions independently.
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. MAC.
        OBJECT-COMPUTER. MAC.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POPULATION-FILE ASSIGN TO "POPULATION"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-POP-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "MAJCHKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT LAYOUT-VERSION ASSIGN TO "POPLAYVER"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LVR-STATUS.
+
+           SELECT GUARDIAN-CONSENT-EXCEPTIONS ASSIGN TO "GUARDXCP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GCX-STATUS.
+
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  POPULATION-FILE.
+           COPY "poprec.cpy".
+
+       FD  CHECKPOINT-FILE.
+           COPY "ckptrec.cpy".
+
+       FD  LAYOUT-VERSION.
+           COPY "layoutver.cpy".
+
+       FD  GUARDIAN-CONSENT-EXCEPTIONS.
+           COPY "consentexc.cpy".
+
+       FD  AUDIT-LOG.
+           COPY "auditrec.cpy".
+
        WORKING-STORAGE SECTION.
-       01 WS-FIRSTNAME  PIC X(20).
-       01 WS-AGE        PIC 99.
-       01 WS-RESPONSE   PIC X(50).
+       78 APP-VERSION VALUE "v1.0.0".
+       78 MIN-GUARDIAN-AGE-GAP VALUE 10.
+
+       COPY "majagetbl.cpy".
+
+       01 WS-POP-STATUS      PIC X(02).
+       01 WS-CKPT-STATUS     PIC X(02).
+       01 WS-LVR-STATUS      PIC X(02).
+       01 WS-LAYOUT-FLAG     PIC X(01).
+           88 WS-LAYOUT-IS-OK    VALUE "Y".
+           88 WS-LAYOUT-IS-STALE VALUE "N".
+       01 WS-GCX-STATUS      PIC X(02).
+       01 WS-NO-CONSENT-COUNT PIC 9(05) VALUE ZERO.
+       01 WS-AUD-STATUS      PIC X(02).
+       01 WS-OPERATOR-ID     PIC X(10).
+       01 WS-NOW             PIC 9(14).
+       01 WS-RECORDS-DONE    PIC 9(08) VALUE ZERO.
+       01 WS-SKIP-COUNTER    PIC 9(08) VALUE ZERO.
+       01 WS-MODE            PIC X(01).
+       01 WS-ADULT-COUNT     PIC 9(05) VALUE ZERO.
+       01 WS-MINOR-COUNT     PIC 9(05) VALUE ZERO.
+       01 WS-INVALID-COUNT   PIC 9(05) VALUE ZERO.
+       01 WS-CLASSIFIED-TOTAL PIC 9(08).
+
+       01 WS-FIRSTNAME      PIC X(20).
+       01 WS-DATE-OF-BIRTH  PIC 9(8).
+       01 WS-AGE            PIC 9(03).
+       01 WS-DOB-VALID      PIC X(01).
+       01 WS-RESPONSE       PIC X(50).
+
+       01 WS-G-FIRSTNAME    PIC X(20).
+       01 WS-G-DATE-OF-BIRTH PIC 9(8).
+       01 WS-G-AGE          PIC 9(03).
+       01 WS-G-DOB-VALID    PIC X(01).
+       01 WS-G-MAJ-AGE      PIC 9(02).
+
+       01 WS-M-FIRSTNAME    PIC X(20).
+       01 WS-M-DATE-OF-BIRTH PIC 9(8).
+       01 WS-M-AGE          PIC 9(03).
+       01 WS-M-DOB-VALID    PIC X(01).
+       01 WS-M-MAJ-AGE      PIC 9(02).
+
+       01 WS-AGE-GAP        PIC S9(03).
 
        PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 5000-LOAD-MAJORITY-AGE-TABLE.
+
+           DISPLAY "Enter your operator id: ".
+           ACCEPT WS-OPERATOR-ID.
+
+           DISPLAY "Mode - (I)nteractive, single person, ".
+           DISPLAY "(B)atch over a POPULATION file, or ".
+           DISPLAY "(G)uardian eligibility, two people? ".
+           ACCEPT WS-MODE.
+
+           EVALUATE TRUE
+               WHEN WS-MODE = "B" OR WS-MODE = "b"
+                   PERFORM 2000-RUN-BATCH
+               WHEN WS-MODE = "G" OR WS-MODE = "g"
+                   PERFORM 3000-RUN-GUARDIAN-CHECK
+               WHEN OTHER
+                   PERFORM 1000-RUN-INTERACTIVE
+           END-EVALUATE.
+
+           STOP RUN.
+
+       1000-RUN-INTERACTIVE.
            DISPLAY "Enter your first name: ".
            ACCEPT WS-FIRSTNAME.
 
-           DISPLAY "Enter your age: ".
-           ACCEPT WS-AGE.
+           DISPLAY "Enter your date of birth (CCYYMMDD): ".
+           ACCEPT WS-DATE-OF-BIRTH.
+
+           DISPLAY "Enter your country code (e.g. FR, KR, US-MS): ".
+           ACCEPT WS-COUNTRY-CODE.
+           PERFORM 5100-LOOKUP-MAJORITY-AGE-BY-COUNTRY.
+
+           CALL "AGE-FROM-DOB" USING WS-DATE-OF-BIRTH WS-AGE
+               WS-DOB-VALID.
 
-           IF WS-AGE >= 18
+           IF WS-AGE >= WS-LOOKED-UP-MAJ-AGE
                STRING "Hello " DELIMITED BY SIZE
                       WS-FIRSTNAME DELIMITED BY SPACE
                       ", you are an adult." DELIMITED BY SIZE
@@ -33,8 +192,294 @@
                       WS-FIRSTNAME DELIMITED BY SPACE
                       ", you are a minor." DELIMITED BY SIZE
                       INTO WS-RESPONSE
-           END-IF
+           END-IF.
 
            DISPLAY WS-RESPONSE.
 
-           STOP RUN.
+           PERFORM 8100-LOG-CLASSIFICATION.
+
+       2000-RUN-BATCH.
+           PERFORM 7200-CHECK-LAYOUT-VERSION.
+           IF WS-LAYOUT-IS-STALE
+               DISPLAY "LAYOUT-VERSION on file does not match "
+                   APP-VERSION " - refusing to run against a "
+                   "POPULATION file written under a different layout."
+               GO TO 2000-EXIT
+           END-IF.
+
+           MOVE ZERO TO WS-ADULT-COUNT WS-MINOR-COUNT WS-RECORDS-DONE
+               WS-INVALID-COUNT WS-NO-CONSENT-COUNT.
+
+           PERFORM 2020-LOAD-CHECKPOINT.
+
+           OPEN INPUT POPULATION-FILE.
+           IF WS-POP-STATUS NOT = "00"
+               DISPLAY "Could not open POPULATION file, status "
+                   WS-POP-STATUS
+               GO TO 2000-EXIT
+           END-IF.
+
+           IF WS-RECORDS-DONE > 0
+               DISPLAY "Resuming after " WS-RECORDS-DONE
+                   " records already checkpointed."
+               PERFORM 2030-SKIP-ONE-RECORD
+                   VARYING WS-SKIP-COUNTER FROM 1 BY 1
+                   UNTIL WS-SKIP-COUNTER > WS-RECORDS-DONE
+                   OR WS-POP-STATUS = "10"
+           END-IF.
+
+           DISPLAY "Minors found:".
+
+           PERFORM 2100-CLASSIFY-ONE-RECORD UNTIL WS-POP-STATUS = "10".
+
+           CLOSE POPULATION-FILE.
+
+           PERFORM 2040-RESET-CHECKPOINT.
+
+           DISPLAY "-----------------".
+           DISPLAY "Adults       : " WS-ADULT-COUNT.
+           DISPLAY "Minors       : " WS-MINOR-COUNT.
+           DISPLAY "Invalid      : " WS-INVALID-COUNT.
+           DISPLAY "No consent   : " WS-NO-CONSENT-COUNT.
+
+           PERFORM 2050-SELF-CHECK-TOTALS.
+
+           PERFORM 8200-LOG-BATCH-RUN.
+
+       2000-EXIT.
+           EXIT.
+
+       2020-LOAD-CHECKPOINT.
+           MOVE ZERO TO WS-RECORDS-DONE.
+
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-RECORDS-DONE  TO WS-RECORDS-DONE
+                       MOVE CKPT-ADULT-COUNT   TO WS-ADULT-COUNT
+                       MOVE CKPT-MINOR-COUNT   TO WS-MINOR-COUNT
+                       MOVE CKPT-INVALID-COUNT TO WS-INVALID-COUNT
+                       MOVE CKPT-NO-CONSENT-COUNT TO WS-NO-CONSENT-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       2030-SKIP-ONE-RECORD.
+           READ POPULATION-FILE
+               AT END
+                   MOVE "10" TO WS-POP-STATUS
+           END-READ.
+
+       2040-RESET-CHECKPOINT.
+      *> Batch completed normally - clear the checkpoint so the next
+      *> run starts at the top of a fresh POPULATION file.
+           MOVE ZERO TO CKPT-RECORDS-DONE CKPT-ADULT-COUNT
+               CKPT-MINOR-COUNT CKPT-INVALID-COUNT
+               CKPT-NO-CONSENT-COUNT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CKPT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       2050-SELF-CHECK-TOTALS.
+      *> Records read must equal adults+minors+invalid classified - a
+      *> mismatch means a record was skipped or double-counted, which
+      *> we want flagged on the spot rather than discovered downstream.
+           COMPUTE WS-CLASSIFIED-TOTAL =
+               WS-ADULT-COUNT + WS-MINOR-COUNT + WS-INVALID-COUNT.
+
+           IF WS-CLASSIFIED-TOTAL NOT = WS-RECORDS-DONE
+               DISPLAY "** CONTROL TOTAL MISMATCH ** records read "
+                   WS-RECORDS-DONE " but classified "
+                   WS-CLASSIFIED-TOTAL
+           ELSE
+               DISPLAY "Control totals balance: " WS-RECORDS-DONE
+                   " records read and classified."
+           END-IF.
+
+       2100-CLASSIFY-ONE-RECORD.
+           READ POPULATION-FILE
+               AT END
+                   MOVE "10" TO WS-POP-STATUS
+               NOT AT END
+                   PERFORM 2110-CLASSIFY-CURRENT-PERSON
+                   PERFORM 2120-UPDATE-CHECKPOINT
+           END-READ.
+
+       2110-CLASSIFY-CURRENT-PERSON.
+           MOVE POP-COUNTRY-CODE TO WS-COUNTRY-CODE.
+           PERFORM 5100-LOOKUP-MAJORITY-AGE-BY-COUNTRY.
+
+           CALL "AGE-FROM-DOB" USING POP-DATE-OF-BIRTH WS-AGE
+               WS-DOB-VALID.
+
+           IF WS-DOB-VALID NOT = "Y"
+               ADD 1 TO WS-INVALID-COUNT
+               DISPLAY "  " POP-FIRSTNAME " - invalid date of birth,"
+                   " not classified"
+           ELSE
+               IF WS-AGE >= WS-LOOKED-UP-MAJ-AGE
+                   ADD 1 TO WS-ADULT-COUNT
+               ELSE
+                   ADD 1 TO WS-MINOR-COUNT
+                   DISPLAY "  " POP-FIRSTNAME " (age " WS-AGE ")"
+                   IF POP-GUARDIAN-CONSENT NOT = "Y"
+                       ADD 1 TO WS-NO-CONSENT-COUNT
+                       PERFORM 2130-WRITE-CONSENT-EXCEPTION
+                   END-IF
+               END-IF
+           END-IF.
+
+       2120-UPDATE-CHECKPOINT.
+      *> Records this person as successfully classified so a restart
+      *> resumes right after them rather than from position zero.
+           ADD 1 TO WS-RECORDS-DONE.
+           MOVE WS-RECORDS-DONE  TO CKPT-RECORDS-DONE.
+           MOVE WS-ADULT-COUNT   TO CKPT-ADULT-COUNT.
+           MOVE WS-MINOR-COUNT   TO CKPT-MINOR-COUNT.
+           MOVE WS-INVALID-COUNT TO CKPT-INVALID-COUNT.
+           MOVE WS-NO-CONSENT-COUNT TO CKPT-NO-CONSENT-COUNT.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CKPT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       2130-WRITE-CONSENT-EXCEPTION.
+      *> Minor classified with no guardian consent on file - logged so
+      *> the operator has a worklist instead of this only surfacing
+      *> when the member tries to use the service.
+           OPEN EXTEND GUARDIAN-CONSENT-EXCEPTIONS.
+           IF WS-GCX-STATUS = "05" OR WS-GCX-STATUS = "35"
+               OPEN OUTPUT GUARDIAN-CONSENT-EXCEPTIONS
+           END-IF.
+
+           MOVE SPACES TO GCX-RECORD.
+           STRING POP-FIRSTNAME DELIMITED BY SPACE
+                  " (age " DELIMITED BY SIZE
+                  WS-AGE DELIMITED BY SIZE
+                  ", " DELIMITED BY SIZE
+                  POP-COUNTRY-CODE DELIMITED BY SPACE
+                  ") - no guardian consent on file" DELIMITED BY SIZE
+                  INTO GCX-RECORD.
+           WRITE GCX-RECORD.
+
+           CLOSE GUARDIAN-CONSENT-EXCEPTIONS.
+
+       3000-RUN-GUARDIAN-CHECK.
+      *> Compares a prospective guardian against a minor, instead of
+      *> classifying one person at a time - the guardian must be an
+      *> adult in their own country and at least MIN-GUARDIAN-AGE-GAP
+      *> years older than the minor.
+           DISPLAY "-- Guardian --".
+           PERFORM 3100-ACCEPT-ONE-PERSON.
+           MOVE WS-FIRSTNAME     TO WS-G-FIRSTNAME.
+           MOVE WS-DATE-OF-BIRTH TO WS-G-DATE-OF-BIRTH.
+           MOVE WS-AGE           TO WS-G-AGE.
+           MOVE WS-DOB-VALID     TO WS-G-DOB-VALID.
+           MOVE WS-LOOKED-UP-MAJ-AGE TO WS-G-MAJ-AGE.
+
+           DISPLAY "-- Minor --".
+           PERFORM 3100-ACCEPT-ONE-PERSON.
+           MOVE WS-FIRSTNAME     TO WS-M-FIRSTNAME.
+           MOVE WS-DATE-OF-BIRTH TO WS-M-DATE-OF-BIRTH.
+           MOVE WS-AGE           TO WS-M-AGE.
+           MOVE WS-DOB-VALID     TO WS-M-DOB-VALID.
+           MOVE WS-LOOKED-UP-MAJ-AGE TO WS-M-MAJ-AGE.
+
+           IF WS-G-DOB-VALID NOT = "Y" OR WS-M-DOB-VALID NOT = "Y"
+               DISPLAY "Cannot check eligibility - one or both dates "
+                   "of birth are invalid."
+               GO TO 3000-EXIT
+           END-IF.
+
+           COMPUTE WS-AGE-GAP = WS-G-AGE - WS-M-AGE.
+
+           EVALUATE TRUE
+               WHEN WS-G-AGE < WS-G-MAJ-AGE
+                   DISPLAY WS-G-FIRSTNAME " is not an adult in their "
+                       "own country and cannot act as guardian."
+               WHEN WS-M-AGE >= WS-M-MAJ-AGE
+                   DISPLAY WS-M-FIRSTNAME " is already an adult in "
+                       "their own country and does not need a "
+                       "guardian."
+               WHEN WS-AGE-GAP < MIN-GUARDIAN-AGE-GAP
+                   DISPLAY WS-G-FIRSTNAME " is only " WS-AGE-GAP
+                       " years older than " WS-M-FIRSTNAME
+                       " - minimum gap is " MIN-GUARDIAN-AGE-GAP
+                       " years."
+               WHEN OTHER
+                   DISPLAY WS-G-FIRSTNAME " is eligible to act as "
+                       "guardian for " WS-M-FIRSTNAME "."
+           END-EVALUATE.
+
+           PERFORM 8300-LOG-GUARDIAN-CHECK.
+
+       3000-EXIT.
+           EXIT.
+
+       8100-LOG-CLASSIFICATION.
+      *> Appends an AUDIT-LOG entry so we can answer who was classified
+      *> and when, after the terminal session that classified them is
+      *> gone.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-NOW.
+           MOVE WS-NOW            TO AUD-TIMESTAMP.
+           MOVE "MAJORITY-CHECK"  TO AUD-PROGRAM-ID.
+           MOVE WS-OPERATOR-ID    TO AUD-OPERATOR-ID.
+           STRING "Classified " DELIMITED BY SIZE
+                  WS-FIRSTNAME DELIMITED BY SPACE
+                  " age " DELIMITED BY SIZE
+                  WS-AGE DELIMITED BY SIZE
+                  INTO AUD-MESSAGE.
+
+           PERFORM 8000-WRITE-AUDIT-LOG.
+
+       8200-LOG-BATCH-RUN.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-NOW.
+           MOVE WS-NOW            TO AUD-TIMESTAMP.
+           MOVE "MAJORITY-CHECK"  TO AUD-PROGRAM-ID.
+           MOVE WS-OPERATOR-ID    TO AUD-OPERATOR-ID.
+           STRING "Batch POPULATION run, " DELIMITED BY SIZE
+                  WS-ADULT-COUNT DELIMITED BY SIZE
+                  " adults " DELIMITED BY SIZE
+                  WS-MINOR-COUNT DELIMITED BY SIZE
+                  " minors " DELIMITED BY SIZE
+                  WS-INVALID-COUNT DELIMITED BY SIZE
+                  " invalid" DELIMITED BY SIZE
+                  INTO AUD-MESSAGE.
+
+           PERFORM 8000-WRITE-AUDIT-LOG.
+
+       8300-LOG-GUARDIAN-CHECK.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-NOW.
+           MOVE WS-NOW            TO AUD-TIMESTAMP.
+           MOVE "MAJORITY-CHECK"  TO AUD-PROGRAM-ID.
+           MOVE WS-OPERATOR-ID    TO AUD-OPERATOR-ID.
+           STRING "Guardian check " DELIMITED BY SIZE
+                  WS-G-FIRSTNAME DELIMITED BY SPACE
+                  " for " DELIMITED BY SIZE
+                  WS-M-FIRSTNAME DELIMITED BY SPACE
+                  INTO AUD-MESSAGE.
+
+           PERFORM 8000-WRITE-AUDIT-LOG.
+
+       3100-ACCEPT-ONE-PERSON.
+           DISPLAY "Enter first name: ".
+           ACCEPT WS-FIRSTNAME.
+
+           DISPLAY "Enter date of birth (CCYYMMDD): ".
+           ACCEPT WS-DATE-OF-BIRTH.
+
+           DISPLAY "Enter country code (e.g. FR, KR, US-MS): ".
+           ACCEPT WS-COUNTRY-CODE.
+           PERFORM 5100-LOOKUP-MAJORITY-AGE-BY-COUNTRY.
+
+           CALL "AGE-FROM-DOB" USING WS-DATE-OF-BIRTH WS-AGE
+               WS-DOB-VALID.
+
+       COPY "majageld.cpy".
+
+       COPY "layverchk.cpy".
+
+       COPY "auditapp.cpy".
