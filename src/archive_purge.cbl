@@ -0,0 +1,319 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARCHIVE-PURGE.
+       AUTHOR. Oscar-Privitera.
+       DATE-WRITTEN. 2025-08-09.
+       DATE-COMPILED. 2025-08-09.
+
+      *> Retires members who registered more than RETENTION-YEARS ago
+      *> off PERSON-MASTER, and billing records older than the same
+      *> cutoff off INVOICE-TRANSACTION, onto dated archive files -
+      *> so the live files stay the size of the active membership and
+      *> the current billing period, instead of growing forever.
+
+      *> Modification history
+      *> 2025-08-09  OP  PERSON-ARCHIVE/INVOICE-ARCHIVE/INVOICE-KEEP
+      *>                 OPEN OUTPUTs, and the INVOICE-KEEP/INVOICE-
+      *>                 TRANSACTION reload OPENs, are now status-
+      *>                 checked and bail out the same way every other
+      *>                 OPEN in this program already does, instead of
+      *>                 deleting/rebuilding the live files regardless
+      *>                 of whether the archive side actually opened.
+      *> 2025-08-09  OP  Invoices now get their own seven-year cutoff
+      *>                 (INVOICE-RETENTION-YEARS) instead of sharing
+      *>                 the two-year member-retention cutoff - that
+      *>                 was purging invoices off INVOICE-TRANSACTION
+      *>                 five years early.
+      *> 2025-08-09  OP  Carries PM-DATE-OF-BIRTH through to
+      *>                 PA-DATE-OF-BIRTH so the archived record keeps
+      *>                 the one field an age can still be recomputed
+      *>                 from.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAC.
+       OBJECT-COMPUTER. MAC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSON-MASTER ASSIGN TO "PERSONMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-KEY
+               FILE STATUS IS WS-PM-STATUS.
+
+           SELECT PERSON-ARCHIVE ASSIGN TO "PERSONARC"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PA-STATUS.
+
+           SELECT INVOICE-TRANSACTION ASSIGN TO "INVOICETX"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-IT-STATUS.
+
+           SELECT INVOICE-ARCHIVE ASSIGN TO "INVOICEARC"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-IA-STATUS.
+
+           SELECT INVOICE-KEEP ASSIGN TO "INVOICEKP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-IK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERSON-MASTER.
+           COPY "persmast.cpy".
+
+       FD  PERSON-ARCHIVE.
+           COPY "persarch.cpy".
+
+       FD  INVOICE-TRANSACTION.
+           COPY "invtxn.cpy".
+
+       FD  INVOICE-ARCHIVE.
+           COPY "invarch.cpy".
+
+       FD  INVOICE-KEEP.
+           COPY "invkeep.cpy".
+
+       WORKING-STORAGE SECTION.
+       78 RETENTION-YEARS VALUE 2.
+       78 INVOICE-RETENTION-YEARS VALUE 7.
+
+       01 WS-PM-STATUS       PIC X(02).
+       01 WS-PA-STATUS       PIC X(02).
+       01 WS-IT-STATUS       PIC X(02).
+       01 WS-IA-STATUS       PIC X(02).
+       01 WS-IK-STATUS       PIC X(02).
+
+       01 WS-TODAY            PIC 9(08).
+       01 WS-TODAY-YYYY       PIC 9(04).
+       01 WS-TODAY-MMDD       PIC 9(04).
+       01 WS-CUTOFF-YYYY      PIC 9(04).
+       01 WS-CUTOFF-DATE      PIC 9(08).
+       01 WS-INVOICE-CUTOFF-YYYY PIC 9(04).
+       01 WS-INVOICE-CUTOFF-DATE PIC 9(08).
+
+       01 WS-MEMBERS-ARCHIVED PIC 9(08) VALUE ZERO.
+       01 WS-MEMBERS-KEPT     PIC 9(08) VALUE ZERO.
+       01 WS-INVOICES-ARCHIVED PIC 9(08) VALUE ZERO.
+       01 WS-INVOICES-KEPT    PIC 9(08) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0100-COMPUTE-CUTOFF-DATE.
+
+           DISPLAY "ARCHIVE-PURGE - retiring members registered "
+               "before " WS-CUTOFF-DATE " and invoices dated before "
+               WS-INVOICE-CUTOFF-DATE.
+
+           PERFORM 1000-PURGE-PERSON-MASTER.
+           PERFORM 2000-PURGE-INVOICE-TRANSACTION.
+
+           DISPLAY "-----------------".
+           DISPLAY "Members  archived : " WS-MEMBERS-ARCHIVED.
+           DISPLAY "Members  kept     : " WS-MEMBERS-KEPT.
+           DISPLAY "Invoices archived : " WS-INVOICES-ARCHIVED.
+           DISPLAY "Invoices kept     : " WS-INVOICES-KEPT.
+
+           STOP RUN.
+
+       0100-COMPUTE-CUTOFF-DATE.
+      *> CCYYMMDD dates of the same format compare correctly as plain
+      *> numerics, so a straight subtraction on the year is all the
+      *> cutoff needs - no day/month carrying to worry about. Members
+      *> and invoices are retired on different windows, so each gets
+      *> its own cutoff off the same WS-TODAY.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+           MOVE WS-TODAY(1:4) TO WS-TODAY-YYYY.
+           MOVE WS-TODAY(5:4) TO WS-TODAY-MMDD.
+
+           COMPUTE WS-CUTOFF-YYYY = WS-TODAY-YYYY - RETENTION-YEARS.
+
+           STRING WS-CUTOFF-YYYY DELIMITED BY SIZE
+                  WS-TODAY-MMDD  DELIMITED BY SIZE
+                  INTO WS-CUTOFF-DATE.
+
+           COMPUTE WS-INVOICE-CUTOFF-YYYY =
+               WS-TODAY-YYYY - INVOICE-RETENTION-YEARS.
+
+           STRING WS-INVOICE-CUTOFF-YYYY DELIMITED BY SIZE
+                  WS-TODAY-MMDD          DELIMITED BY SIZE
+                  INTO WS-INVOICE-CUTOFF-DATE.
+
+       1000-PURGE-PERSON-MASTER.
+      *> PERSON-MASTER is indexed, so a matched record can be deleted
+      *> in place as we browse it - no need for a keep/scratch pass
+      *> the way the sequential INVOICE-TRANSACTION file below does.
+           OPEN I-O PERSON-MASTER.
+           IF WS-PM-STATUS = "35"
+               DISPLAY "No PERSON-MASTER file to purge."
+               GO TO 1000-EXIT
+           END-IF.
+
+           IF WS-PM-STATUS NOT = "00"
+               DISPLAY "Could not open PERSON-MASTER, status "
+                   WS-PM-STATUS
+               GO TO 1000-EXIT
+           END-IF.
+
+           OPEN OUTPUT PERSON-ARCHIVE.
+           IF WS-PA-STATUS NOT = "00"
+               DISPLAY "Could not open PERSON-ARCHIVE, status "
+                   WS-PA-STATUS
+               CLOSE PERSON-MASTER
+               GO TO 1000-EXIT
+           END-IF.
+
+           MOVE LOW-VALUES TO PM-KEY.
+           START PERSON-MASTER KEY IS NOT LESS THAN PM-KEY
+               INVALID KEY
+                   MOVE "10" TO WS-PM-STATUS
+           END-START.
+
+           PERFORM 1100-PURGE-ONE-PERSON UNTIL WS-PM-STATUS = "10".
+
+           CLOSE PERSON-MASTER.
+           CLOSE PERSON-ARCHIVE.
+
+       1000-EXIT.
+           EXIT.
+
+       1100-PURGE-ONE-PERSON.
+           READ PERSON-MASTER NEXT
+               AT END
+                   MOVE "10" TO WS-PM-STATUS
+               NOT AT END
+                   PERFORM 1110-CHECK-ONE-PERSON
+           END-READ.
+
+       1110-CHECK-ONE-PERSON.
+           IF PM-REGISTRATION-DATE < WS-CUTOFF-DATE
+               AND PM-REGISTRATION-DATE NOT = ZERO
+               MOVE PM-LASTNAME           TO PA-LASTNAME
+               MOVE PM-ZIP-CODE           TO PA-ZIP-CODE
+               MOVE PM-FIRSTNAME          TO PA-FIRSTNAME
+               MOVE PM-DATE-OF-BIRTH      TO PA-DATE-OF-BIRTH
+               MOVE PM-AGE                TO PA-AGE
+               MOVE PM-STREET             TO PA-STREET
+               MOVE PM-CITY               TO PA-CITY
+               MOVE PM-EMAIL              TO PA-EMAIL
+               MOVE PM-PHONE              TO PA-PHONE
+               MOVE PM-REGISTRATION-DATE  TO PA-REGISTRATION-DATE
+               WRITE PA-RECORD
+               DELETE PERSON-MASTER
+               ADD 1 TO WS-MEMBERS-ARCHIVED
+           ELSE
+               ADD 1 TO WS-MEMBERS-KEPT
+           END-IF.
+
+       2000-PURGE-INVOICE-TRANSACTION.
+      *> INVOICE-TRANSACTION is sequential, so it can't be trimmed in
+      *> place - records to keep are spooled onto INVOICE-KEEP as the
+      *> file is read, then INVOICE-KEEP is copied back onto
+      *> INVOICE-TRANSACTION as a second pass, the same way a batch
+      *> shop reloads a file it can only read or write, never both.
+           OPEN INPUT INVOICE-TRANSACTION.
+           IF WS-IT-STATUS = "35"
+               DISPLAY "No INVOICE-TRANSACTION file to purge."
+               GO TO 2000-EXIT
+           END-IF.
+
+           IF WS-IT-STATUS NOT = "00"
+               DISPLAY "Could not open INVOICE-TRANSACTION, status "
+                   WS-IT-STATUS
+               GO TO 2000-EXIT
+           END-IF.
+
+           OPEN OUTPUT INVOICE-ARCHIVE.
+           IF WS-IA-STATUS NOT = "00"
+               DISPLAY "Could not open INVOICE-ARCHIVE, status "
+                   WS-IA-STATUS
+               CLOSE INVOICE-TRANSACTION
+               GO TO 2000-EXIT
+           END-IF.
+
+           OPEN OUTPUT INVOICE-KEEP.
+           IF WS-IK-STATUS NOT = "00"
+               DISPLAY "Could not open INVOICE-KEEP, status "
+                   WS-IK-STATUS
+               CLOSE INVOICE-TRANSACTION
+               CLOSE INVOICE-ARCHIVE
+               GO TO 2000-EXIT
+           END-IF.
+
+           PERFORM 2100-SPLIT-ONE-INVOICE UNTIL WS-IT-STATUS = "10".
+
+           CLOSE INVOICE-TRANSACTION.
+           CLOSE INVOICE-ARCHIVE.
+           CLOSE INVOICE-KEEP.
+
+           PERFORM 2200-RELOAD-INVOICE-TRANSACTION.
+
+       2000-EXIT.
+           EXIT.
+
+       2100-SPLIT-ONE-INVOICE.
+           READ INVOICE-TRANSACTION
+               AT END
+                   MOVE "10" TO WS-IT-STATUS
+               NOT AT END
+                   PERFORM 2110-CHECK-ONE-INVOICE
+           END-READ.
+
+       2110-CHECK-ONE-INVOICE.
+           IF IT-INVOICE-DATE < WS-INVOICE-CUTOFF-DATE
+               MOVE IT-INVOICE-DATE   TO IA-INVOICE-DATE
+               MOVE IT-INVOICE-NUMBER TO IA-INVOICE-NUMBER
+               MOVE IT-VAT-RATE       TO IA-VAT-RATE
+               MOVE IT-NET-TOTAL      TO IA-NET-TOTAL
+               MOVE IT-VAT-TOTAL      TO IA-VAT-TOTAL
+               MOVE IT-GRAND-TOTAL    TO IA-GRAND-TOTAL
+               WRITE IA-RECORD
+               ADD 1 TO WS-INVOICES-ARCHIVED
+           ELSE
+               MOVE IT-INVOICE-DATE   TO IK-INVOICE-DATE
+               MOVE IT-INVOICE-NUMBER TO IK-INVOICE-NUMBER
+               MOVE IT-VAT-RATE       TO IK-VAT-RATE
+               MOVE IT-NET-TOTAL      TO IK-NET-TOTAL
+               MOVE IT-VAT-TOTAL      TO IK-VAT-TOTAL
+               MOVE IT-GRAND-TOTAL    TO IK-GRAND-TOTAL
+               WRITE IK-RECORD
+               ADD 1 TO WS-INVOICES-KEPT
+           END-IF.
+
+       2200-RELOAD-INVOICE-TRANSACTION.
+           OPEN INPUT INVOICE-KEEP.
+           IF WS-IK-STATUS NOT = "00"
+               DISPLAY "Could not open INVOICE-KEEP for reload, status "
+                   WS-IK-STATUS
+               GO TO 2200-EXIT
+           END-IF.
+
+           OPEN OUTPUT INVOICE-TRANSACTION.
+           IF WS-IT-STATUS NOT = "00"
+               DISPLAY "Could not open INVOICE-TRANSACTION for "
+                   "reload, status " WS-IT-STATUS
+               CLOSE INVOICE-KEEP
+               GO TO 2200-EXIT
+           END-IF.
+
+           PERFORM 2210-COPY-ONE-KEPT-INVOICE UNTIL WS-IK-STATUS = "10".
+
+           CLOSE INVOICE-KEEP.
+           CLOSE INVOICE-TRANSACTION.
+
+       2200-EXIT.
+           EXIT.
+
+       2210-COPY-ONE-KEPT-INVOICE.
+           READ INVOICE-KEEP
+               AT END
+                   MOVE "10" TO WS-IK-STATUS
+               NOT AT END
+                   MOVE IK-INVOICE-DATE   TO IT-INVOICE-DATE
+                   MOVE IK-INVOICE-NUMBER TO IT-INVOICE-NUMBER
+                   MOVE IK-VAT-RATE       TO IT-VAT-RATE
+                   MOVE IK-NET-TOTAL      TO IT-NET-TOTAL
+                   MOVE IK-VAT-TOTAL      TO IT-VAT-TOTAL
+                   MOVE IK-GRAND-TOTAL    TO IT-GRAND-TOTAL
+                   WRITE IT-RECORD
+           END-READ.
