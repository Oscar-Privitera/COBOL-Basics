@@ -0,0 +1,155 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGE-BAND-REPORT.
+       AUTHOR. Oscar-Privitera.
+       DATE-WRITTEN 2025-08-01.
+       DATE-COMPILED 2025-08-01.
+
+      *> Reads PERSON-MASTER end to end and buckets every member into
+      *> one of five age bands, printing a count and percentage of
+      *> membership per band plus a grand total.
+
+      *> Modification history
+      *> 2025-08-09  OP  Buckets on an age recomputed off PM-DATE-OF-
+      *>                 BIRTH via AGE-FROM-DOB instead of the stored
+      *>                 PM-AGE, which is only a snapshot as of the
+      *>                 member's last Add/Change and goes stale every
+      *>                 year it isn't touched.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAC.
+       OBJECT-COMPUTER. MAC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSON-MASTER ASSIGN TO "PERSONMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PM-KEY
+               FILE STATUS IS WS-PM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERSON-MASTER.
+           COPY "persmast.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-PM-STATUS       PIC X(02).
+       01 WS-TOTAL-COUNT     PIC 9(08) VALUE ZERO.
+       01 WS-CUR-AGE         PIC 9(03).
+       01 WS-DOB-VALID       PIC X(01).
+
+       01 WS-BAND-TABLE.
+          05 WS-BAND-ENTRY OCCURS 5 TIMES.
+             10 BAND-LOW        PIC 9(03).
+             10 BAND-HIGH       PIC 9(03).
+             10 BAND-LABEL      PIC X(10).
+             10 BAND-COUNT      PIC 9(08).
+       01 WS-BAND-INDEX      PIC 9(01).
+
+       01 WS-PERCENT         PIC 9(03)V99.
+       01 PERCENT-FORMATTED  PIC Z(2)9.99.
+       01 COUNT-FORMATTED    PIC Z(6)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT-BAND-TABLE.
+
+           OPEN INPUT PERSON-MASTER.
+           IF WS-PM-STATUS NOT = "00"
+               DISPLAY "Could not open PERSON-MASTER, status "
+                   WS-PM-STATUS
+               GO TO 0000-EXIT
+           END-IF.
+
+           PERFORM 2000-PROCESS-ONE-RECORD UNTIL WS-PM-STATUS = "10".
+
+           CLOSE PERSON-MASTER.
+
+           PERFORM 3000-PRINT-REPORT.
+
+       0000-EXIT.
+           STOP RUN.
+
+       1000-INIT-BAND-TABLE.
+           MOVE   0 TO BAND-LOW(1).
+           MOVE  17 TO BAND-HIGH(1).
+           MOVE "0-17"      TO BAND-LABEL(1).
+
+           MOVE  18 TO BAND-LOW(2).
+           MOVE  25 TO BAND-HIGH(2).
+           MOVE "18-25"     TO BAND-LABEL(2).
+
+           MOVE  26 TO BAND-LOW(3).
+           MOVE  40 TO BAND-HIGH(3).
+           MOVE "26-40"     TO BAND-LABEL(3).
+
+           MOVE  41 TO BAND-LOW(4).
+           MOVE  65 TO BAND-HIGH(4).
+           MOVE "41-65"     TO BAND-LABEL(4).
+
+           MOVE  66 TO BAND-LOW(5).
+           MOVE 999 TO BAND-HIGH(5).
+           MOVE "66+"       TO BAND-LABEL(5).
+
+           PERFORM 1100-CLEAR-ONE-BAND-COUNT
+               VARYING WS-BAND-INDEX FROM 1 BY 1
+               UNTIL WS-BAND-INDEX > 5.
+
+       1100-CLEAR-ONE-BAND-COUNT.
+           MOVE ZERO TO BAND-COUNT(WS-BAND-INDEX).
+
+       2000-PROCESS-ONE-RECORD.
+           READ PERSON-MASTER
+               AT END
+                   MOVE "10" TO WS-PM-STATUS
+               NOT AT END
+                   ADD 1 TO WS-TOTAL-COUNT
+                   PERFORM 2100-POST-TO-BAND
+           END-READ.
+
+       2100-POST-TO-BAND.
+           CALL "AGE-FROM-DOB" USING PM-DATE-OF-BIRTH WS-CUR-AGE
+               WS-DOB-VALID.
+           IF WS-DOB-VALID NOT = "Y"
+               MOVE PM-AGE TO WS-CUR-AGE
+           END-IF.
+
+           MOVE 1 TO WS-BAND-INDEX.
+           PERFORM 2110-TEST-ONE-BAND
+               UNTIL WS-BAND-INDEX > 5
+               OR (WS-CUR-AGE >= BAND-LOW(WS-BAND-INDEX)
+                   AND WS-CUR-AGE <= BAND-HIGH(WS-BAND-INDEX)).
+
+           IF WS-BAND-INDEX <= 5
+               ADD 1 TO BAND-COUNT(WS-BAND-INDEX)
+           END-IF.
+
+       2110-TEST-ONE-BAND.
+           ADD 1 TO WS-BAND-INDEX.
+
+       3000-PRINT-REPORT.
+           DISPLAY "Age-band demographic report".
+           DISPLAY "-----------------".
+
+           PERFORM 3100-PRINT-ONE-BAND
+               VARYING WS-BAND-INDEX FROM 1 BY 1
+               UNTIL WS-BAND-INDEX > 5.
+
+           MOVE WS-TOTAL-COUNT TO COUNT-FORMATTED.
+           DISPLAY "-----------------".
+           DISPLAY "Total members: " COUNT-FORMATTED.
+
+       3100-PRINT-ONE-BAND.
+           MOVE BAND-COUNT(WS-BAND-INDEX) TO COUNT-FORMATTED.
+
+           MOVE ZERO TO WS-PERCENT.
+           IF WS-TOTAL-COUNT > ZERO
+               COMPUTE WS-PERCENT ROUNDED =
+                   BAND-COUNT(WS-BAND-INDEX) * 100 / WS-TOTAL-COUNT
+           END-IF.
+           MOVE WS-PERCENT TO PERCENT-FORMATTED.
+
+           DISPLAY "Band " BAND-LABEL(WS-BAND-INDEX)
+               " : " COUNT-FORMATTED
+               " (" PERCENT-FORMATTED "%)".
