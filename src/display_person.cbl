@@ -4,35 +4,95 @@
        DATE-WRITTEN 2025-04-16
        DATE-COMPILED 2025-04-16
 
+      *> Modification history
+      *> 2025-05-19  OP  Moved onto the shared PERSON copybook instead
+      *>                 of a program-local redefinition of the layout.
+      *> 2025-07-21  OP  Exports each person as one CSV line to
+      *>                 PERSON-EXPORT, so downstream systems can pick
+      *>                 the record up as a file instead of scraping
+      *>                 console output.
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. MAC.
        OBJECT-COMPUTER. MAC.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSON-EXPORT ASSIGN TO "PERSONEXP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXP-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PERSON-EXPORT.
+           COPY "persexp.cpy".
+
        WORKING-STORAGE SECTION.
-       01 PERSON.
-           05 WS-LASTNAME PIC X(20).
-           05 WS-FIRSTNAME PIC X(20).
-           05 WS-AGE PIC 99.
-           05 LOCATION.
-              10 STREET PIC X(30).
-              10 WS-CITY PIC X(20).
-              10 ZIP-CODE PIC X(5).
+       COPY "personwk.cpy".
+
+       01 WS-DOB-VALID PIC X(01).
+       01 WS-EXP-STATUS PIC X(02).
+       01 WS-AGE-EDIT   PIC ZZ9.
 
        PROCEDURE DIVISION.
            MOVE "Arasaka" TO WS-LASTNAME.
            MOVE "Oscar" TO WS-FIRSTNAME.
-           MOVE 20 TO WS-AGE.
-           MOVE "Street of Prince" TO STREET.
+           MOVE 20060514 TO WS-DATE-OF-BIRTH.
+           CALL "AGE-FROM-DOB" USING WS-DATE-OF-BIRTH WS-AGE
+               WS-DOB-VALID.
+           MOVE "Street of Prince" TO WS-STREET.
            MOVE "Paris" TO WS-CITY.
-           MOVE "75001" TO ZIP-CODE.
+           MOVE "75001" TO WS-ZIP-CODE.
+           MOVE "oscar.arasaka@example.fr" TO WS-EMAIL.
+           MOVE "+33 1 23 45 67 89" TO WS-PHONE.
 
            DISPLAY "Lastname : " WS-LASTNAME.
            DISPLAY "Firstname : " WS-FIRSTNAME.
            DISPLAY "Age : " WS-AGE.
-           DISPLAY "Street : " STREET.
+           DISPLAY "Street : " WS-STREET.
            DISPLAY "City : " WS-CITY.
-           DISPLAY "Zip-Code : " ZIP-CODE.
+           DISPLAY "Zip-Code : " WS-ZIP-CODE.
+           DISPLAY "Email : " WS-EMAIL.
+           DISPLAY "Phone : " WS-PHONE.
+
+           PERFORM 8100-EXPORT-PERSON.
 
            STOP RUN.
+
+       8100-EXPORT-PERSON.
+      *> Appends this person as one comma-delimited line to
+      *> PERSON-EXPORT, so the record is available to pick up as a
+      *> file once this run is gone.
+           MOVE WS-AGE TO WS-AGE-EDIT.
+
+           OPEN EXTEND PERSON-EXPORT.
+           IF WS-EXP-STATUS = "05" OR WS-EXP-STATUS = "35"
+               OPEN OUTPUT PERSON-EXPORT
+           END-IF.
+
+           MOVE SPACES TO EXP-RECORD.
+           STRING WS-LASTNAME    DELIMITED BY SPACE
+                  "," DELIMITED BY SIZE
+                  WS-FIRSTNAME   DELIMITED BY SPACE
+                  "," DELIMITED BY SIZE
+                  WS-AGE-EDIT    DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-STREET      DELIMITED BY SPACE
+                  "," DELIMITED BY SIZE
+                  WS-CITY        DELIMITED BY SPACE
+                  "," DELIMITED BY SIZE
+                  WS-ZIP-CODE    DELIMITED BY SPACE
+                  "," DELIMITED BY SIZE
+                  WS-EMAIL       DELIMITED BY SPACE
+                  "," DELIMITED BY SIZE
+                  WS-PHONE       DELIMITED BY SPACE
+                  INTO EXP-RECORD.
+
+           WRITE EXP-RECORD.
+           IF WS-EXP-STATUS NOT = "00"
+               DISPLAY "PERSON-EXPORT write failed, status "
+                   WS-EXP-STATUS
+           END-IF.
+
+           CLOSE PERSON-EXPORT.
