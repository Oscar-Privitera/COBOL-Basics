@@ -4,25 +4,149 @@
        DATE-WRITTEN 2025-04-16.
        DATE-COMPILED 2025-04-16.
 
+      *> Modification history
+      *> 2025-08-04  OP  Net price is keyed in EUR (the book currency)
+      *>                 and the gross price is quoted in the operator's
+      *>                 chosen currency via CURRENCY-TABLE, instead of
+      *>                 always quoting in EUR.
+      *> 2025-08-09  OP  Gross price now rounds by the house rule for
+      *>                 the VAT category (ROUNDING-RULE-TABLE) instead
+      *>                 of the same rounding behaviour for every
+      *>                 category.
+      *> 2025-08-09  OP  Prompts for an operator id and stamps it onto
+      *>                 the AUDIT-LOG entry instead of leaving
+      *>                 AUD-OPERATOR-ID blank.
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. MAC.
        OBJECT-COMPUTER. MAC.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG.
+           COPY "auditrec.cpy".
+
        WORKING-STORAGE SECTION.
+       COPY "vatrate.cpy".
+       COPY "currtbl.cpy".
+       COPY "roundtbl.cpy".
+
+       01 WS-AUD-STATUS    PIC X(02).
+       01 WS-OPERATOR-ID   PIC X(10).
+       01 WS-NOW           PIC 9(14).
        01 WS-NET-PRICE     PIC 9(4)V99.
-       01 WS-VAT-RATE      PIC 9V99.
-       01 WS-GROSS-PRICE   PIC Z(4).99.
+       01 WS-GROSS-PRICE   PIC 9(5)V99.
+       01 WS-GROSS-CONVERTED PIC 9(6)V99.
+       01 GROSS-FORMATTED  PIC Z(5).99.
 
        PROCEDURE DIVISION.
-           DISPLAY "Enter the net price (before VAT): ".
+           PERFORM 5000-LOAD-VAT-RATE-TABLE.
+           PERFORM 5200-LOAD-CURRENCY-TABLE.
+           PERFORM 5400-LOAD-ROUNDING-RULE-TABLE.
+
+           DISPLAY "Enter your operator id: ".
+           ACCEPT WS-OPERATOR-ID.
+
+           DISPLAY "Enter the net price in EUR (before VAT): ".
            ACCEPT WS-NET-PRICE.
 
-           DISPLAY "Enter the VAT rate (e.g. 1.2 for 20%): ".
-           ACCEPT WS-VAT-RATE.
+           DISPLAY "Enter the VAT category (S=standard, ".
+           DISPLAY "R=reduced, Z=zero-rated): ".
+           ACCEPT WS-CATEGORY-CODE.
+
+           PERFORM 5100-LOOKUP-VAT-RATE-BY-CATEGORY.
+           IF WS-RATE-FOUND NOT = "Y"
+               DISPLAY "Unknown VAT category " WS-CATEGORY-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM 5500-LOOKUP-ROUNDING-RULE-BY-CATEGORY.
 
-           COMPUTE WS-GROSS-PRICE = WS-NET-PRICE * WS-VAT-RATE.
-           DISPLAY "The total price including VAT is: " WS-GROSS-PRICE.
+           EVALUATE TRUE
+               WHEN WS-RND-MODE-IS-NEAREST-EVEN
+                   COMPUTE WS-GROSS-PRICE
+                       ROUNDED MODE IS NEAREST-EVEN =
+                       WS-NET-PRICE * (1 + WS-LOOKED-UP-RATE)
+                       ON SIZE ERROR
+                           DISPLAY "Gross price overflowed - "
+                               "transaction flagged"
+                           STOP RUN
+                   END-COMPUTE
+               WHEN WS-RND-MODE-IS-TRUNCATION
+                   COMPUTE WS-GROSS-PRICE
+                       ROUNDED MODE IS TRUNCATION =
+                       WS-NET-PRICE * (1 + WS-LOOKED-UP-RATE)
+                       ON SIZE ERROR
+                           DISPLAY "Gross price overflowed - "
+                               "transaction flagged"
+                           STOP RUN
+                   END-COMPUTE
+               WHEN OTHER
+                   COMPUTE WS-GROSS-PRICE
+                       ROUNDED MODE IS AWAY-FROM-ZERO =
+                       WS-NET-PRICE * (1 + WS-LOOKED-UP-RATE)
+                       ON SIZE ERROR
+                           DISPLAY "Gross price overflowed - "
+                               "transaction flagged"
+                           STOP RUN
+                   END-COMPUTE
+           END-EVALUATE.
+
+           DISPLAY "Quote the total in which currency (EUR/USD/GBP/"
+               "CHF)? ".
+           ACCEPT WS-CURRENCY-CODE.
+
+           PERFORM 5300-LOOKUP-CURRENCY-RATE.
+           IF WS-CURRENCY-FOUND NOT = "Y"
+               DISPLAY "Unknown currency code " WS-CURRENCY-CODE
+                   " - quoting in EUR"
+               MOVE "EUR" TO WS-CURRENCY-CODE
+               PERFORM 5300-LOOKUP-CURRENCY-RATE
+           END-IF.
+
+           COMPUTE WS-GROSS-CONVERTED ROUNDED =
+               WS-GROSS-PRICE * WS-LOOKED-UP-CUR-RATE
+               ON SIZE ERROR
+                   DISPLAY "Converted price overflowed - transaction "
+                       "flagged"
+                   STOP RUN
+           END-COMPUTE.
+           MOVE WS-GROSS-CONVERTED TO GROSS-FORMATTED.
+
+           DISPLAY "The total price including VAT is: " GROSS-FORMATTED
+               " " WS-CURRENCY-CODE.
+
+           PERFORM 8100-LOG-PRICING.
 
            STOP RUN.
+
+       8100-LOG-PRICING.
+      *> Appends an AUDIT-LOG entry so we can answer who priced this
+      *> and when, after the terminal session that did it is gone.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-NOW.
+           MOVE WS-NOW            TO AUD-TIMESTAMP.
+           MOVE "COMPUTE-TVA-PRI" TO AUD-PROGRAM-ID.
+           MOVE WS-OPERATOR-ID    TO AUD-OPERATOR-ID.
+           STRING "Net " DELIMITED BY SIZE
+                  WS-NET-PRICE DELIMITED BY SIZE
+                  " cat " DELIMITED BY SIZE
+                  WS-CATEGORY-CODE DELIMITED BY SIZE
+                  " gross " DELIMITED BY SIZE
+                  GROSS-FORMATTED DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-CURRENCY-CODE DELIMITED BY SIZE
+                  INTO AUD-MESSAGE.
+
+           PERFORM 8000-WRITE-AUDIT-LOG.
+
+           COPY "vatload.cpy".
+           COPY "currload.cpy".
+           COPY "roundload.cpy".
+           COPY "auditapp.cpy".
