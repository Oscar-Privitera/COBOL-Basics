@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VAT-SUMMARY-REPORT.
+       AUTHOR. Oscar-Privitera.
+       DATE-WRITTEN 2025-06-25.
+       DATE-COMPILED 2025-06-25.
+
+      *> Reads INVOICE-TRANSACTION for a given month and prints control
+      *> totals of net, VAT and gross grouped by VAT-rate band, with a
+      *> grand total line that should tie back to the general ledger.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAC.
+       OBJECT-COMPUTER. MAC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVOICE-TRANSACTION ASSIGN TO "INVOICETX"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-IT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVOICE-TRANSACTION.
+           COPY "invtxn.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-IT-STATUS       PIC X(02).
+       01 WS-REPORT-MONTH    PIC 9(06).
+       01 WS-RECORD-MONTH    PIC 9(06).
+
+       01 WS-BAND-TABLE.
+          05 WS-BAND-ENTRY OCCURS 10 TIMES.
+             10 BD-VAT-RATE     PIC 9V99.
+             10 BD-NET-TOTAL    PIC 9(10)V99.
+             10 BD-VAT-TOTAL    PIC 9(10)V99.
+             10 BD-GROSS-TOTAL  PIC 9(11)V99.
+       01 WS-BAND-COUNT      PIC 9(02) VALUE ZERO.
+       01 WS-BAND-INDEX      PIC 9(02) VALUE ZERO.
+       01 WS-FOUND-BAND      PIC X(01).
+
+       01 WS-GRAND-NET       PIC 9(11)V99 VALUE ZERO.
+       01 WS-GRAND-VAT       PIC 9(11)V99 VALUE ZERO.
+       01 WS-GRAND-GROSS     PIC 9(12)V99 VALUE ZERO.
+
+       01 RATE-FORMATTED     PIC Z.99.
+       01 NET-FORMATTED      PIC Z(9).99.
+       01 VAT-FORMATTED      PIC Z(9).99.
+       01 GROSS-FORMATTED    PIC Z(10).99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           DISPLAY "Enter the month to report on (CCYYMM): ".
+           ACCEPT WS-REPORT-MONTH.
+
+           OPEN INPUT INVOICE-TRANSACTION.
+           IF WS-IT-STATUS NOT = "00"
+               DISPLAY "Could not open INVOICE-TRANSACTION, status "
+                   WS-IT-STATUS
+               GO TO 0000-EXIT
+           END-IF.
+
+           DISPLAY "VAT summary for " WS-REPORT-MONTH.
+           DISPLAY "-----------------".
+
+           PERFORM 1000-PROCESS-ONE-RECORD UNTIL WS-IT-STATUS = "10".
+
+           CLOSE INVOICE-TRANSACTION.
+
+           PERFORM 2000-PRINT-BAND-TOTALS
+               VARYING WS-BAND-INDEX FROM 1 BY 1
+               UNTIL WS-BAND-INDEX > WS-BAND-COUNT.
+
+           MOVE WS-GRAND-NET   TO NET-FORMATTED.
+           MOVE WS-GRAND-VAT   TO VAT-FORMATTED.
+           MOVE WS-GRAND-GROSS TO GROSS-FORMATTED.
+
+           DISPLAY "-----------------".
+           DISPLAY "Grand total net   : " NET-FORMATTED.
+           DISPLAY "Grand total VAT   : " VAT-FORMATTED.
+           DISPLAY "Grand total gross : " GROSS-FORMATTED.
+
+       0000-EXIT.
+           STOP RUN.
+
+       1000-PROCESS-ONE-RECORD.
+           READ INVOICE-TRANSACTION
+               AT END
+                   MOVE "10" TO WS-IT-STATUS
+               NOT AT END
+                   MOVE IT-INVOICE-DATE(1:6) TO WS-RECORD-MONTH
+                   IF WS-RECORD-MONTH = WS-REPORT-MONTH
+                       PERFORM 1100-POST-TO-BAND
+                   END-IF
+           END-READ.
+
+       1100-POST-TO-BAND.
+           MOVE "N" TO WS-FOUND-BAND.
+           MOVE ZERO TO WS-BAND-INDEX.
+
+           PERFORM 1110-MATCH-ONE-BAND-ENTRY
+               VARYING WS-BAND-INDEX FROM 1 BY 1
+               UNTIL WS-BAND-INDEX > WS-BAND-COUNT
+               OR WS-FOUND-BAND = "Y".
+
+           IF WS-FOUND-BAND = "N"
+               ADD 1 TO WS-BAND-COUNT
+               MOVE IT-VAT-RATE TO BD-VAT-RATE(WS-BAND-COUNT)
+               MOVE IT-NET-TOTAL TO BD-NET-TOTAL(WS-BAND-COUNT)
+               MOVE IT-VAT-TOTAL TO BD-VAT-TOTAL(WS-BAND-COUNT)
+               MOVE IT-GRAND-TOTAL TO BD-GROSS-TOTAL(WS-BAND-COUNT)
+           END-IF.
+
+           ADD IT-NET-TOTAL   TO WS-GRAND-NET.
+           ADD IT-VAT-TOTAL   TO WS-GRAND-VAT.
+           ADD IT-GRAND-TOTAL TO WS-GRAND-GROSS.
+
+       1110-MATCH-ONE-BAND-ENTRY.
+           IF BD-VAT-RATE(WS-BAND-INDEX) = IT-VAT-RATE
+               ADD IT-NET-TOTAL   TO BD-NET-TOTAL(WS-BAND-INDEX)
+               ADD IT-VAT-TOTAL   TO BD-VAT-TOTAL(WS-BAND-INDEX)
+               ADD IT-GRAND-TOTAL TO BD-GROSS-TOTAL(WS-BAND-INDEX)
+               MOVE "Y" TO WS-FOUND-BAND
+           END-IF.
+
+       2000-PRINT-BAND-TOTALS.
+           MOVE BD-VAT-RATE(WS-BAND-INDEX)    TO RATE-FORMATTED.
+           MOVE BD-NET-TOTAL(WS-BAND-INDEX)   TO NET-FORMATTED.
+           MOVE BD-VAT-TOTAL(WS-BAND-INDEX)   TO VAT-FORMATTED.
+           MOVE BD-GROSS-TOTAL(WS-BAND-INDEX) TO GROSS-FORMATTED.
+           DISPLAY "Rate " RATE-FORMATTED
+               " net " NET-FORMATTED
+               " vat " VAT-FORMATTED
+               " gross " GROSS-FORMATTED.
