@@ -4,23 +4,95 @@
        DATE-WRITTEN 2025-04-16.
        DATE-COMPILED 2025-04-16.
 
+      *> Modification history
+      *> 2025-05-16  OP  Re-prompt until the date of birth keyed in is
+      *>                 numeric and yields a sane age (0-130), instead
+      *>                 of trusting whatever the operator typed.
+      *> 2025-08-06  OP  Added a batch mode over a NAME-LIST file, so a
+      *>                 whole list of name/DOB pairs can be greeted in
+      *>                 one run instead of one person per terminal
+      *>                 session.
+      *> 2025-08-09  OP  Onto the shared AUDIT-LOG infrastructure - logs
+      *>                 one entry per interactive greeting and one per
+      *>                 batch run, stamped with an operator id captured
+      *>                 at the mode prompt.
+      *> 2025-08-09  OP  WS-AGE widened to PIC 9(03) to match LS-AGE in
+      *>                 AGE-FROM-DOB's LINKAGE SECTION - a 2-digit
+      *>                 receiving field was getting a 3-digit MOVE
+      *>                 written into it across the CALL boundary.
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. MAC.
        OBJECT-COMPUTER. MAC.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NAME-LIST ASSIGN TO "NAMELIST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-NML-STATUS.
+
+           SELECT GREETINGS ASSIGN TO "GREETINGS"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GREET-STATUS.
+
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  NAME-LIST.
+           COPY "namelrec.cpy".
+
+       FD  GREETINGS.
+           COPY "greetrec.cpy".
+
+       FD  AUDIT-LOG.
+           COPY "auditrec.cpy".
+
        WORKING-STORAGE SECTION.
-       01 WS-FIRSTNAME   PIC X(20).
-       01 WS-AGE         PIC 99.
-       01 WS-RESPONSE    PIC X(50).
+       78 MAX-WS-AGE         VALUE 130.
+
+       01 WS-MODE             PIC X(01).
+       01 WS-NML-STATUS       PIC X(02).
+       01 WS-GREET-STATUS     PIC X(02).
+       01 WS-GREETED-COUNT    PIC 9(08) VALUE ZERO.
+       01 WS-AUD-STATUS       PIC X(02).
+       01 WS-OPERATOR-ID      PIC X(10).
+       01 WS-NOW              PIC 9(14).
+
+       01 WS-FIRSTNAME       PIC X(20).
+       01 WS-DATE-OF-BIRTH   PIC X(08).
+       01 WS-DATE-OF-BIRTH-N REDEFINES WS-DATE-OF-BIRTH PIC 9(08).
+       01 WS-AGE             PIC 9(03).
+       01 WS-DOB-VALID       PIC X(01).
+       01 WS-RESPONSE        PIC X(50).
 
        PROCEDURE DIVISION.
+       0000-MAIN.
+           DISPLAY "Enter your operator id: ".
+           ACCEPT WS-OPERATOR-ID.
+
+           DISPLAY "Mode - (I)nteractive, single person, or ".
+           DISPLAY "(B)atch over a NAME-LIST file? ".
+           ACCEPT WS-MODE.
+
+           IF WS-MODE = "B" OR WS-MODE = "b"
+               PERFORM 2000-RUN-BATCH
+           ELSE
+               PERFORM 1000-RUN-INTERACTIVE
+           END-IF.
+
+           STOP RUN.
+
+       1000-RUN-INTERACTIVE.
            DISPLAY "Enter your first name: ".
            ACCEPT WS-FIRSTNAME.
 
-           DISPLAY "Enter your age: ".
-           ACCEPT WS-AGE.
+           PERFORM 1000-ACCEPT-VALID-DOB
+               UNTIL WS-DOB-VALID = "Y"
+               AND WS-AGE <= MAX-WS-AGE.
 
            STRING "Hello " DELIMITED BY SIZE
                   WS-FIRSTNAME DELIMITED BY SPACE
@@ -31,4 +103,117 @@
 
            DISPLAY WS-RESPONSE.
 
-           STOP RUN.
+           PERFORM 8100-LOG-GREETING.
+
+       2000-RUN-BATCH.
+      *> Greets every name/DOB pair on NAME-LIST, writing one line per
+      *> person to GREETINGS rather than to the console, and skipping
+      *> (not rejecting the run on) anything with a bad date of birth.
+           OPEN INPUT NAME-LIST.
+           IF WS-NML-STATUS NOT = "00"
+               DISPLAY "Could not open NAME-LIST, status "
+                   WS-NML-STATUS
+               GO TO 2000-EXIT
+           END-IF.
+
+           OPEN OUTPUT GREETINGS.
+           IF WS-GREET-STATUS NOT = "00"
+               DISPLAY "Could not open GREETINGS, status "
+                   WS-GREET-STATUS
+               CLOSE NAME-LIST
+               GO TO 2000-EXIT
+           END-IF.
+
+           PERFORM 2100-GREET-ONE-RECORD UNTIL WS-NML-STATUS = "10".
+
+           CLOSE NAME-LIST.
+           CLOSE GREETINGS.
+
+           DISPLAY "Greetings written: " WS-GREETED-COUNT.
+
+           PERFORM 8200-LOG-BATCH-RUN.
+
+       2000-EXIT.
+           EXIT.
+
+       2100-GREET-ONE-RECORD.
+           READ NAME-LIST
+               AT END
+                   MOVE "10" TO WS-NML-STATUS
+               NOT AT END
+                   PERFORM 2110-GREET-THIS-PERSON
+           END-READ.
+
+       2110-GREET-THIS-PERSON.
+           MOVE NML-FIRSTNAME     TO WS-FIRSTNAME.
+           MOVE NML-DATE-OF-BIRTH TO WS-DATE-OF-BIRTH-N.
+
+           CALL "AGE-FROM-DOB" USING WS-DATE-OF-BIRTH-N WS-AGE
+               WS-DOB-VALID.
+
+           IF WS-DOB-VALID NOT = "Y" OR WS-AGE > MAX-WS-AGE
+               DISPLAY "Skipping " WS-FIRSTNAME
+                   " - invalid date of birth."
+           ELSE
+               MOVE SPACES TO GREET-RECORD
+               STRING "Hello " DELIMITED BY SIZE
+                      WS-FIRSTNAME DELIMITED BY SPACE
+                      ", you are " DELIMITED BY SIZE
+                      WS-AGE DELIMITED BY SIZE
+                      " years old." DELIMITED BY SIZE
+                      INTO GREET-RECORD
+               WRITE GREET-RECORD
+               ADD 1 TO WS-GREETED-COUNT
+           END-IF.
+
+       1000-ACCEPT-VALID-DOB.
+           MOVE "N" TO WS-DOB-VALID.
+
+           DISPLAY "Enter your date of birth (CCYYMMDD): ".
+           ACCEPT WS-DATE-OF-BIRTH.
+
+           IF WS-DATE-OF-BIRTH NOT NUMERIC
+               DISPLAY "Date of birth must be numeric, CCYYMMDD."
+           ELSE
+               CALL "AGE-FROM-DOB" USING WS-DATE-OF-BIRTH-N WS-AGE
+                   WS-DOB-VALID
+               IF WS-DOB-VALID NOT = "Y"
+                   DISPLAY "That date of birth isn't valid."
+               ELSE
+                   IF WS-AGE > MAX-WS-AGE
+                       DISPLAY "That would make you over "
+                           MAX-WS-AGE " years old - try again."
+                       MOVE "N" TO WS-DOB-VALID
+                   END-IF
+               END-IF
+           END-IF.
+
+       8100-LOG-GREETING.
+      *> Appends an AUDIT-LOG entry so we can answer who was greeted
+      *> and when, after the terminal session that greeted them is
+      *> gone.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-NOW.
+           MOVE WS-NOW          TO AUD-TIMESTAMP.
+           MOVE "ASK-NAME-AGE"  TO AUD-PROGRAM-ID.
+           MOVE WS-OPERATOR-ID  TO AUD-OPERATOR-ID.
+           STRING "Greeted " DELIMITED BY SIZE
+                  WS-FIRSTNAME DELIMITED BY SPACE
+                  " age " DELIMITED BY SIZE
+                  WS-AGE DELIMITED BY SIZE
+                  INTO AUD-MESSAGE.
+
+           PERFORM 8000-WRITE-AUDIT-LOG.
+
+       8200-LOG-BATCH-RUN.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-NOW.
+           MOVE WS-NOW          TO AUD-TIMESTAMP.
+           MOVE "ASK-NAME-AGE"  TO AUD-PROGRAM-ID.
+           MOVE WS-OPERATOR-ID  TO AUD-OPERATOR-ID.
+           STRING "Batch NAME-LIST run, " DELIMITED BY SIZE
+                  WS-GREETED-COUNT DELIMITED BY SIZE
+                  " greetings written" DELIMITED BY SIZE
+                  INTO AUD-MESSAGE.
+
+           PERFORM 8000-WRITE-AUDIT-LOG.
+
+           COPY "auditapp.cpy".
