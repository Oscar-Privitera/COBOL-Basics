@@ -4,40 +4,569 @@
        DATE-WRITTEN 2025-04-16.
        DATE-COMPILED 2025-04-16.
 
+      *> Modification history
+      *> 2025-08-04  OP  Line items and the stored transaction stay in
+      *>                 EUR (the book currency); the displayed and
+      *>                 printed total is converted to the customer's
+      *>                 chosen currency via CURRENCY-TABLE.
+      *> 2025-08-09  OP  Line VAT amounts now round by the house rule
+      *>                 for the line's VAT category (ROUNDING-RULE-
+      *>                 TABLE) instead of the same rounding behaviour
+      *>                 for every category.
+      *> 2025-08-09  OP  Prompts for an operator id and stamps it onto
+      *>                 the AUDIT-LOG entry instead of leaving
+      *>                 AUD-OPERATOR-ID blank.
+      *> 2025-08-09  OP  Line count is now re-prompted until it's
+      *>                 between 1 and MAX-LINE-ITEMS - it used to be
+      *>                 accepted as-is and handed straight to the
+      *>                 OCCURS 20 line-item table, so a count over 20
+      *>                 ran past the end of the table.
+      *> 2025-08-09  OP  A line net-amount overflow now stops the run
+      *>                 instead of just displaying "rejected" and
+      *>                 carrying on - the line was left in the
+      *>                 invoice, its totals, its printed image and
+      *>                 the transaction file with stale net-price
+      *>                 data despite the message.
+      *> 2025-08-09  OP  The same fix applied to the three VAT-amount
+      *>                 overflow branches and the invoice-total
+      *>                 overflow - they had the identical "displays
+      *>                 rejected, carries on with the stale amount"
+      *>                 gap the net-amount site used to have.
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. MAC.
        OBJECT-COMPUTER. MAC.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVOICE-TRANSACTION ASSIGN TO "INVOICETX"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-IT-STATUS.
+
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CM-STATUS.
+
+           SELECT INVOICE-PRINT ASSIGN TO "INVOICEPR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PR-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  INVOICE-TRANSACTION.
+           COPY "invtxn.cpy".
+
+       FD  AUDIT-LOG.
+           COPY "auditrec.cpy".
+
+       FD  CUSTOMER-MASTER.
+           COPY "custmast.cpy".
+
+       FD  INVOICE-PRINT.
+           COPY "invprint.cpy".
+
        WORKING-STORAGE SECTION.
-       01 NET-PRICE        PIC 9(3)V99.
-       01 VAT-RATE         PIC 9V99.
-       01 VAT-AMOUNT       PIC 9(3)V99.
-       01 TOTAL-PRICE      PIC 9(4)V99.
+       COPY "vatrate.cpy".
+       COPY "currtbl.cpy".
+       COPY "roundtbl.cpy".
+
+       78 COMPANY-NAME       VALUE "Acme Trading Ltd".
+       78 COMPANY-VAT-NUMBER VALUE "VAT-REG-0001".
+       78 MAX-LINE-ITEMS     VALUE 20.
+
+       01 WS-PR-STATUS       PIC X(02).
+       01 PRT-LINE           PIC X(132).
+
+       01 WS-IT-STATUS       PIC X(02).
+       01 WS-AUD-STATUS      PIC X(02).
+       01 WS-OPERATOR-ID     PIC X(10).
+       01 WS-CM-STATUS       PIC X(02).
+       01 WS-NOW             PIC 9(14).
+       01 WS-INVOICE-NUMBER PIC 9(6) VALUE ZERO.
+       01 WS-INVOICE-DATE   PIC 9(8) VALUE ZERO.
 
-       01 NET-FORMATTED    PIC Z(3).99.
-       01 VAT-FORMATTED    PIC Z(3).99.
-       01 TOTAL-FORMATTED  PIC Z(4).99.
+       01 WS-CUSTOMER-ID       PIC X(06).
+       01 WS-CUSTOMER-NAME     PIC X(30) VALUE SPACES.
+       01 WS-BILLING-CITY      PIC X(20) VALUE SPACES.
+       01 WS-DEFAULT-CATEGORY  PIC X(01) VALUE SPACES.
+
+       01 WS-LINE-COUNT     PIC 9(2) VALUE ZERO.
+       01 WS-LINE-INDEX     PIC 9(2) VALUE ZERO.
+       01 WS-RATE-COUNT     PIC 9(2) VALUE ZERO.
+       01 WS-RATE-INDEX     PIC 9(2) VALUE ZERO.
+       01 WS-FOUND-RATE     PIC X(01).
+
+       01 WS-LINE-TABLE.
+          05 WS-LINE-ITEM OCCURS 20 TIMES.
+             10 LI-QUANTITY     PIC 9(4).
+             10 LI-UNIT-PRICE   PIC 9(6)V99.
+             10 LI-VAT-RATE     PIC 9V99.
+             10 LI-NET-PRICE    PIC 9(7)V99.
+             10 LI-VAT-AMOUNT   PIC 9(7)V99.
+
+       01 WS-RATE-TABLE.
+          05 WS-RATE-ENTRY OCCURS 10 TIMES.
+             10 RT-VAT-RATE     PIC 9V99.
+             10 RT-NET-TOTAL    PIC 9(8)V99.
+             10 RT-VAT-TOTAL    PIC 9(8)V99.
+
+       01 NET-PRICE          PIC 9(7)V99.
+       01 VAT-AMOUNT         PIC 9(7)V99.
+       01 TOTAL-PRICE        PIC 9(8)V99.
+       01 TOTAL-CONVERTED    PIC 9(9)V99.
+
+       01 UNIT-FORMATTED     PIC Z(6).99.
+       01 NET-FORMATTED      PIC Z(6).99.
+       01 VAT-FORMATTED      PIC Z(6).99.
+       01 TOTAL-FORMATTED    PIC Z(7).99.
+       01 RATE-FORMATTED     PIC Z.99.
+       01 CONVERTED-FORMATTED PIC Z(8).99.
 
        PROCEDURE DIVISION.
-           DISPLAY "Enter the net price (before VAT): ".
-           ACCEPT NET-PRICE.
+       0000-MAIN.
+           DISPLAY "Enter your operator id: ".
+           ACCEPT WS-OPERATOR-ID.
 
-           DISPLAY "Enter the VAT rate (e.g. 0.20 for 20%): ".
-           ACCEPT VAT-RATE.
+           PERFORM 5000-LOAD-VAT-RATE-TABLE.
+           PERFORM 5200-LOAD-CURRENCY-TABLE.
+           PERFORM 5400-LOAD-ROUNDING-RULE-TABLE.
+           PERFORM 0500-LOOKUP-CUSTOMER.
+           PERFORM 1000-ACCEPT-LINE-ITEMS.
+           PERFORM 2000-CALCULATE-TOTALS.
+           PERFORM 2300-CONVERT-TOTAL-FOR-DISPLAY.
+           PERFORM 3000-PRINT-INVOICE.
+           PERFORM 3300-PRINT-INVOICE-IMAGE.
+           PERFORM 4000-RECORD-TRANSACTION.
+           PERFORM 8100-LOG-INVOICE.
 
-           COMPUTE VAT-AMOUNT = NET-PRICE * VAT-RATE.
-           COMPUTE TOTAL-PRICE = NET-PRICE + VAT-AMOUNT.
+           STOP RUN.
 
-           MOVE NET-PRICE TO NET-FORMATTED.
-           MOVE VAT-AMOUNT TO VAT-FORMATTED.
-           MOVE TOTAL-PRICE TO TOTAL-FORMATTED.
+       0500-LOOKUP-CUSTOMER.
+      *> Ties the invoice to an actual customer and defaults the VAT
+      *> category and billing city from CUSTOMER-MASTER, instead of
+      *> re-keying the same customer's rate every run. Lines can still
+      *> override the default category.
+           DISPLAY "Enter the customer id: ".
+           ACCEPT WS-CUSTOMER-ID.
+
+           OPEN INPUT CUSTOMER-MASTER.
+           IF WS-CM-STATUS NOT = "00"
+               DISPLAY "Could not open CUSTOMER-MASTER, status "
+                   WS-CM-STATUS
+               GO TO 0500-EXIT
+           END-IF.
+
+           MOVE WS-CUSTOMER-ID TO CUST-ID.
+           READ CUSTOMER-MASTER
+               KEY IS CUST-ID
+               INVALID KEY
+                   DISPLAY "Unknown customer id - billing details "
+                       "will need to be entered manually."
+               NOT INVALID KEY
+                   MOVE CUST-NAME         TO WS-CUSTOMER-NAME
+                   MOVE CUST-CITY         TO WS-BILLING-CITY
+                   MOVE CUST-VAT-CATEGORY TO WS-DEFAULT-CATEGORY
+                   DISPLAY "Billing " WS-CUSTOMER-NAME
+                       ", " WS-BILLING-CITY
+                       " (default VAT category " WS-DEFAULT-CATEGORY
+                       ")"
+           END-READ.
+
+           CLOSE CUSTOMER-MASTER.
+
+       0500-EXIT.
+           EXIT.
+
+       1000-ACCEPT-LINE-ITEMS.
+           DISPLAY "Enter the invoice number: ".
+           ACCEPT WS-INVOICE-NUMBER.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-INVOICE-DATE.
+
+           PERFORM 1050-ACCEPT-VALID-LINE-COUNT
+               UNTIL WS-LINE-COUNT >= 1
+               AND WS-LINE-COUNT <= MAX-LINE-ITEMS.
+
+           PERFORM 1100-ACCEPT-ONE-LINE-ITEM
+               VARYING WS-LINE-INDEX FROM 1 BY 1
+               UNTIL WS-LINE-INDEX > WS-LINE-COUNT.
+
+       1050-ACCEPT-VALID-LINE-COUNT.
+           DISPLAY "How many line items on this invoice? ".
+           ACCEPT WS-LINE-COUNT.
+
+           IF WS-LINE-COUNT < 1 OR WS-LINE-COUNT > MAX-LINE-ITEMS
+               DISPLAY "Line count must be between 1 and "
+                   MAX-LINE-ITEMS " - try again."
+               MOVE ZERO TO WS-LINE-COUNT
+           END-IF.
+
+       1100-ACCEPT-ONE-LINE-ITEM.
+           DISPLAY "Line " WS-LINE-INDEX
+               " - enter quantity: ".
+           ACCEPT LI-QUANTITY(WS-LINE-INDEX).
+
+           DISPLAY "Line " WS-LINE-INDEX
+               " - enter unit price (before VAT): ".
+           ACCEPT LI-UNIT-PRICE(WS-LINE-INDEX).
+
+           DISPLAY "Line " WS-LINE-INDEX
+               " - enter VAT category (S/R/Z), or Enter for "
+               "customer default " WS-DEFAULT-CATEGORY ": ".
+           ACCEPT WS-CATEGORY-CODE.
+           IF WS-CATEGORY-CODE = SPACES
+               MOVE WS-DEFAULT-CATEGORY TO WS-CATEGORY-CODE
+           END-IF.
+
+           PERFORM 5100-LOOKUP-VAT-RATE-BY-CATEGORY.
+           IF WS-RATE-FOUND NOT = "Y"
+               DISPLAY "Unknown VAT category " WS-CATEGORY-CODE
+                   " - defaulting to standard rate"
+               MOVE "S" TO WS-CATEGORY-CODE
+               PERFORM 5100-LOOKUP-VAT-RATE-BY-CATEGORY
+           END-IF.
+           MOVE WS-LOOKED-UP-RATE TO LI-VAT-RATE(WS-LINE-INDEX).
+
+           COMPUTE LI-NET-PRICE(WS-LINE-INDEX) ROUNDED =
+               LI-QUANTITY(WS-LINE-INDEX) *
+               LI-UNIT-PRICE(WS-LINE-INDEX)
+               ON SIZE ERROR
+                   DISPLAY "Line " WS-LINE-INDEX
+                       " net amount overflowed - invoice rejected"
+                   STOP RUN
+           END-COMPUTE.
+
+           PERFORM 5500-LOOKUP-ROUNDING-RULE-BY-CATEGORY.
+
+           EVALUATE TRUE
+               WHEN WS-RND-MODE-IS-NEAREST-EVEN
+                   COMPUTE LI-VAT-AMOUNT(WS-LINE-INDEX)
+                       ROUNDED MODE IS NEAREST-EVEN =
+                       LI-NET-PRICE(WS-LINE-INDEX) *
+                       LI-VAT-RATE(WS-LINE-INDEX)
+                       ON SIZE ERROR
+                           DISPLAY "Line " WS-LINE-INDEX
+                               " VAT amount overflowed -"
+                                   " invoice rejected"
+                           STOP RUN
+                   END-COMPUTE
+               WHEN WS-RND-MODE-IS-TRUNCATION
+                   COMPUTE LI-VAT-AMOUNT(WS-LINE-INDEX)
+                       ROUNDED MODE IS TRUNCATION =
+                       LI-NET-PRICE(WS-LINE-INDEX) *
+                       LI-VAT-RATE(WS-LINE-INDEX)
+                       ON SIZE ERROR
+                           DISPLAY "Line " WS-LINE-INDEX
+                               " VAT amount overflowed -"
+                                   " invoice rejected"
+                           STOP RUN
+                   END-COMPUTE
+               WHEN OTHER
+                   COMPUTE LI-VAT-AMOUNT(WS-LINE-INDEX)
+                       ROUNDED MODE IS AWAY-FROM-ZERO =
+                       LI-NET-PRICE(WS-LINE-INDEX) *
+                       LI-VAT-RATE(WS-LINE-INDEX)
+                       ON SIZE ERROR
+                           DISPLAY "Line " WS-LINE-INDEX
+                               " VAT amount overflowed -"
+                                   " invoice rejected"
+                           STOP RUN
+                   END-COMPUTE
+           END-EVALUATE.
+
+       2000-CALCULATE-TOTALS.
+           MOVE ZERO TO NET-PRICE VAT-AMOUNT TOTAL-PRICE.
+           MOVE ZERO TO WS-RATE-COUNT.
+
+           PERFORM 2100-ACCUMULATE-ONE-LINE
+               VARYING WS-LINE-INDEX FROM 1 BY 1
+               UNTIL WS-LINE-INDEX > WS-LINE-COUNT.
+
+           COMPUTE TOTAL-PRICE = NET-PRICE + VAT-AMOUNT
+               ON SIZE ERROR
+                   DISPLAY "Invoice total overflowed - invoice rejected"
+                   STOP RUN
+           END-COMPUTE.
+
+       2100-ACCUMULATE-ONE-LINE.
+           ADD LI-NET-PRICE(WS-LINE-INDEX) TO NET-PRICE.
+           ADD LI-VAT-AMOUNT(WS-LINE-INDEX) TO VAT-AMOUNT.
+           PERFORM 2200-POST-TO-RATE-BREAKDOWN.
+
+       2200-POST-TO-RATE-BREAKDOWN.
+           MOVE "N" TO WS-FOUND-RATE.
+           MOVE ZERO TO WS-RATE-INDEX.
+
+           PERFORM 2210-MATCH-ONE-RATE-ENTRY
+               VARYING WS-RATE-INDEX FROM 1 BY 1
+               UNTIL WS-RATE-INDEX > WS-RATE-COUNT
+               OR WS-FOUND-RATE = "Y".
+
+           IF WS-FOUND-RATE = "N"
+               ADD 1 TO WS-RATE-COUNT
+               MOVE LI-VAT-RATE(WS-LINE-INDEX)
+                   TO RT-VAT-RATE(WS-RATE-COUNT)
+               MOVE LI-NET-PRICE(WS-LINE-INDEX)
+                   TO RT-NET-TOTAL(WS-RATE-COUNT)
+               MOVE LI-VAT-AMOUNT(WS-LINE-INDEX)
+                   TO RT-VAT-TOTAL(WS-RATE-COUNT)
+           END-IF.
 
+       2210-MATCH-ONE-RATE-ENTRY.
+           IF RT-VAT-RATE(WS-RATE-INDEX) = LI-VAT-RATE(WS-LINE-INDEX)
+               ADD LI-NET-PRICE(WS-LINE-INDEX)
+                   TO RT-NET-TOTAL(WS-RATE-INDEX)
+               ADD LI-VAT-AMOUNT(WS-LINE-INDEX)
+                   TO RT-VAT-TOTAL(WS-RATE-INDEX)
+               MOVE "Y" TO WS-FOUND-RATE
+           END-IF.
+
+       2300-CONVERT-TOTAL-FOR-DISPLAY.
+      *> Line items and the stored transaction stay in EUR throughout;
+      *> only the total quoted back to the customer is converted, so
+      *> the monthly VAT summary and bulk re-rating always work off
+      *> one consistent book currency.
+           DISPLAY "Quote the total in which currency (EUR/USD/GBP/"
+               "CHF)? ".
+           ACCEPT WS-CURRENCY-CODE.
+
+           PERFORM 5300-LOOKUP-CURRENCY-RATE.
+           IF WS-CURRENCY-FOUND NOT = "Y"
+               DISPLAY "Unknown currency code " WS-CURRENCY-CODE
+                   " - quoting in EUR"
+               MOVE "EUR" TO WS-CURRENCY-CODE
+               PERFORM 5300-LOOKUP-CURRENCY-RATE
+           END-IF.
+
+           COMPUTE TOTAL-CONVERTED ROUNDED =
+               TOTAL-PRICE * WS-LOOKED-UP-CUR-RATE
+               ON SIZE ERROR
+                   DISPLAY "Converted total overflowed - quoting in "
+                       "EUR"
+                   MOVE "EUR" TO WS-CURRENCY-CODE
+                   MOVE TOTAL-PRICE TO TOTAL-CONVERTED
+           END-COMPUTE.
+
+       3000-PRINT-INVOICE.
            DISPLAY "Invoice summary:".
-           DISPLAY "Net price : " NET-FORMATTED.
-           DISPLAY "VAT       : " VAT-FORMATTED.
-           DISPLAY "Total     : " TOTAL-FORMATTED.
+           DISPLAY "-----------------".
 
-           STOP RUN.
+           PERFORM 3100-PRINT-ONE-LINE-ITEM
+               VARYING WS-LINE-INDEX FROM 1 BY 1
+               UNTIL WS-LINE-INDEX > WS-LINE-COUNT.
+
+           DISPLAY "-----------------".
+           DISPLAY "VAT breakdown by rate:".
+
+           PERFORM 3200-PRINT-ONE-RATE-ENTRY
+               VARYING WS-RATE-INDEX FROM 1 BY 1
+               UNTIL WS-RATE-INDEX > WS-RATE-COUNT.
+
+           MOVE NET-PRICE      TO NET-FORMATTED.
+           MOVE VAT-AMOUNT     TO VAT-FORMATTED.
+           MOVE TOTAL-PRICE    TO TOTAL-FORMATTED.
+           MOVE TOTAL-CONVERTED TO CONVERTED-FORMATTED.
+
+           DISPLAY "-----------------".
+           DISPLAY "Subtotal  : " NET-FORMATTED " EUR".
+           DISPLAY "Total VAT : " VAT-FORMATTED " EUR".
+           DISPLAY "Total     : " TOTAL-FORMATTED " EUR".
+           DISPLAY "Total due : " CONVERTED-FORMATTED " "
+               WS-CURRENCY-CODE.
+
+       3100-PRINT-ONE-LINE-ITEM.
+           MOVE LI-NET-PRICE(WS-LINE-INDEX) TO NET-FORMATTED.
+           MOVE LI-VAT-AMOUNT(WS-LINE-INDEX) TO VAT-FORMATTED.
+           DISPLAY "Line " WS-LINE-INDEX
+               " qty " LI-QUANTITY(WS-LINE-INDEX)
+               " net " NET-FORMATTED
+               " vat " VAT-FORMATTED.
+
+       3200-PRINT-ONE-RATE-ENTRY.
+           MOVE RT-VAT-RATE(WS-RATE-INDEX)  TO RATE-FORMATTED.
+           MOVE RT-NET-TOTAL(WS-RATE-INDEX) TO NET-FORMATTED.
+           MOVE RT-VAT-TOTAL(WS-RATE-INDEX) TO VAT-FORMATTED.
+           DISPLAY "Rate " RATE-FORMATTED
+               " net " NET-FORMATTED
+               " vat " VAT-FORMATTED.
+
+       3300-PRINT-INVOICE-IMAGE.
+      *> Writes the invoice as a print image to INVOICE-PRINT, so the
+      *> output of a run is an actual invoice we can hand to a client,
+      *> not just a console dump.
+           OPEN OUTPUT INVOICE-PRINT.
+           IF WS-PR-STATUS NOT = "00"
+               DISPLAY "Could not open INVOICE-PRINT, status "
+                   WS-PR-STATUS
+               GO TO 3300-EXIT
+           END-IF.
+
+           MOVE SPACES TO PRT-LINE.
+           MOVE COMPANY-NAME TO PRT-LINE.
+           PERFORM 3310-WRITE-PRINT-LINE.
+
+           MOVE SPACES TO PRT-LINE.
+           STRING "Invoice " DELIMITED BY SIZE
+                  WS-INVOICE-NUMBER DELIMITED BY SIZE
+                  "   Date " DELIMITED BY SIZE
+                  WS-INVOICE-DATE DELIMITED BY SIZE
+                  INTO PRT-LINE.
+           PERFORM 3310-WRITE-PRINT-LINE.
+
+           MOVE SPACES TO PRT-LINE.
+           PERFORM 3310-WRITE-PRINT-LINE.
+
+           MOVE SPACES TO PRT-LINE.
+           STRING "Bill to: " DELIMITED BY SIZE
+                  WS-CUSTOMER-NAME DELIMITED BY SIZE
+                  INTO PRT-LINE.
+           PERFORM 3310-WRITE-PRINT-LINE.
+
+           MOVE SPACES TO PRT-LINE.
+           STRING WS-BILLING-CITY DELIMITED BY SIZE
+                  INTO PRT-LINE.
+           PERFORM 3310-WRITE-PRINT-LINE.
+
+           MOVE SPACES TO PRT-LINE.
+           PERFORM 3310-WRITE-PRINT-LINE.
+
+           MOVE SPACES TO PRT-LINE.
+           MOVE "Qty   Unit Price      Net     Rate      VAT"
+               TO PRT-LINE.
+           PERFORM 3310-WRITE-PRINT-LINE.
+
+           PERFORM 3320-PRINT-ONE-LINE-ITEM-IMAGE
+               VARYING WS-LINE-INDEX FROM 1 BY 1
+               UNTIL WS-LINE-INDEX > WS-LINE-COUNT.
+
+           MOVE SPACES TO PRT-LINE.
+           PERFORM 3310-WRITE-PRINT-LINE.
+
+           MOVE NET-PRICE   TO NET-FORMATTED.
+           MOVE VAT-AMOUNT  TO VAT-FORMATTED.
+           MOVE TOTAL-PRICE TO TOTAL-FORMATTED.
+
+           MOVE SPACES TO PRT-LINE.
+           STRING "Subtotal  : " DELIMITED BY SIZE
+                  NET-FORMATTED DELIMITED BY SIZE
+                  INTO PRT-LINE.
+           PERFORM 3310-WRITE-PRINT-LINE.
+
+           MOVE SPACES TO PRT-LINE.
+           STRING "Total VAT : " DELIMITED BY SIZE
+                  VAT-FORMATTED DELIMITED BY SIZE
+                  INTO PRT-LINE.
+           PERFORM 3310-WRITE-PRINT-LINE.
+
+           MOVE SPACES TO PRT-LINE.
+           STRING "Total     : " DELIMITED BY SIZE
+                  TOTAL-FORMATTED DELIMITED BY SIZE
+                  " EUR" DELIMITED BY SIZE
+                  INTO PRT-LINE.
+           PERFORM 3310-WRITE-PRINT-LINE.
+
+           MOVE TOTAL-CONVERTED TO CONVERTED-FORMATTED.
+           MOVE SPACES TO PRT-LINE.
+           STRING "Total due : " DELIMITED BY SIZE
+                  CONVERTED-FORMATTED DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-CURRENCY-CODE DELIMITED BY SIZE
+                  INTO PRT-LINE.
+           PERFORM 3310-WRITE-PRINT-LINE.
+
+           MOVE SPACES TO PRT-LINE.
+           PERFORM 3310-WRITE-PRINT-LINE.
+
+           MOVE SPACES TO PRT-LINE.
+           STRING "VAT Registration No: " DELIMITED BY SIZE
+                  COMPANY-VAT-NUMBER DELIMITED BY SIZE
+                  INTO PRT-LINE.
+           PERFORM 3310-WRITE-PRINT-LINE.
+
+           CLOSE INVOICE-PRINT.
+
+       3300-EXIT.
+           EXIT.
+
+       3310-WRITE-PRINT-LINE.
+           MOVE PRT-LINE TO PRT-RECORD.
+           WRITE PRT-RECORD.
+
+       3320-PRINT-ONE-LINE-ITEM-IMAGE.
+           MOVE LI-UNIT-PRICE(WS-LINE-INDEX)  TO UNIT-FORMATTED.
+           MOVE LI-NET-PRICE(WS-LINE-INDEX)   TO NET-FORMATTED.
+           MOVE LI-VAT-RATE(WS-LINE-INDEX)    TO RATE-FORMATTED.
+           MOVE LI-VAT-AMOUNT(WS-LINE-INDEX)  TO VAT-FORMATTED.
+           MOVE SPACES TO PRT-LINE.
+           STRING LI-QUANTITY(WS-LINE-INDEX) DELIMITED BY SIZE
+                  "   " DELIMITED BY SIZE
+                  UNIT-FORMATTED DELIMITED BY SIZE
+                  "   " DELIMITED BY SIZE
+                  NET-FORMATTED DELIMITED BY SIZE
+                  "   " DELIMITED BY SIZE
+                  RATE-FORMATTED DELIMITED BY SIZE
+                  "   " DELIMITED BY SIZE
+                  VAT-FORMATTED DELIMITED BY SIZE
+                  INTO PRT-LINE.
+           PERFORM 3310-WRITE-PRINT-LINE.
+
+       4000-RECORD-TRANSACTION.
+      *> Appends one INVOICE-TRANSACTION record per VAT-rate band on
+      *> this invoice (rather than one blended total) so finance can
+      *> reconcile a day's billing, and run the monthly VAT summary by
+      *> rate band, after the session that produced it is gone.
+           OPEN EXTEND INVOICE-TRANSACTION.
+           IF WS-IT-STATUS = "05" OR WS-IT-STATUS = "35"
+               OPEN OUTPUT INVOICE-TRANSACTION
+           END-IF.
+
+           PERFORM 4100-WRITE-ONE-RATE-BAND
+               VARYING WS-RATE-INDEX FROM 1 BY 1
+               UNTIL WS-RATE-INDEX > WS-RATE-COUNT.
+
+           CLOSE INVOICE-TRANSACTION.
+
+       4100-WRITE-ONE-RATE-BAND.
+           MOVE WS-INVOICE-DATE   TO IT-INVOICE-DATE.
+           MOVE WS-INVOICE-NUMBER TO IT-INVOICE-NUMBER.
+           MOVE RT-VAT-RATE(WS-RATE-INDEX)  TO IT-VAT-RATE.
+           MOVE RT-NET-TOTAL(WS-RATE-INDEX) TO IT-NET-TOTAL.
+           MOVE RT-VAT-TOTAL(WS-RATE-INDEX) TO IT-VAT-TOTAL.
+           COMPUTE IT-GRAND-TOTAL =
+               RT-NET-TOTAL(WS-RATE-INDEX) + RT-VAT-TOTAL(WS-RATE-INDEX).
+
+           WRITE IT-RECORD.
+           IF WS-IT-STATUS NOT = "00"
+               DISPLAY "INVOICE-TRANSACTION write failed, status "
+                   WS-IT-STATUS
+           END-IF.
+
+       8100-LOG-INVOICE.
+      *> Appends an AUDIT-LOG entry so we can answer who priced this
+      *> invoice and when, after the terminal session that ran it
+      *> is gone.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-NOW.
+           MOVE WS-NOW         TO AUD-TIMESTAMP.
+           MOVE "INVOICE-CALC" TO AUD-PROGRAM-ID.
+           MOVE WS-OPERATOR-ID TO AUD-OPERATOR-ID.
+           STRING "Invoice " DELIMITED BY SIZE
+                  WS-INVOICE-NUMBER DELIMITED BY SIZE
+                  " net " DELIMITED BY SIZE
+                  NET-FORMATTED DELIMITED BY SIZE
+                  " total " DELIMITED BY SIZE
+                  TOTAL-FORMATTED DELIMITED BY SIZE
+                  INTO AUD-MESSAGE.
+
+           PERFORM 8000-WRITE-AUDIT-LOG.
+
+           COPY "vatload.cpy".
+           COPY "currload.cpy".
+           COPY "roundload.cpy".
+           COPY "auditapp.cpy".
