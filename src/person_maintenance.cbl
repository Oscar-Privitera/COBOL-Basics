@@ -0,0 +1,349 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PERSON-MAINTENANCE.
+       AUTHOR. Oscar-Privitera.
+       DATE-WRITTEN 2025-07-14.
+       DATE-COMPILED 2025-07-14.
+
+      *> Menu-driven maintenance over PERSON-MASTER - add, change,
+      *> inquire and delete by lastname+zip, so a data fix doesn't
+      *> require hand-editing REGISTRATION-WITH-CONSTANTS and
+      *> recompiling.
+
+      *> Modification history
+      *> 2025-08-09  OP  (A)dd now stamps PM-REGISTRATION-DATE, and
+      *>                 (I)nquire displays it, so ARCHIVE-PURGE has a
+      *>                 date to retire a record off of no matter which
+      *>                 program created it.
+      *> 2025-08-09  OP  (C)hange now accepts into scratch fields and
+      *>                 only moves a field over if it's not blank/zero
+      *>                 - pressing Enter on an ACCEPT was wiping the
+      *>                 field instead of leaving it as-is.
+      *> 2025-08-09  OP  Onto the shared AUDIT-LOG infrastructure - logs
+      *>                 one entry per Add/Change/Delete, stamped with
+      *>                 an operator id captured at startup, the same
+      *>                 as every other transaction-producing program.
+      *> 2025-08-09  OP  (A)dd now captures a date of birth instead of
+      *>                 a raw age, and PM-AGE is recomputed off it via
+      *>                 AGE-FROM-DOB on every Add/Change/Inquire -
+      *>                 a keyed-in age never changed and an operator
+      *>                 could enter anything with no date behind it.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAC.
+       OBJECT-COMPUTER. MAC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSON-MASTER ASSIGN TO "PERSONMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-KEY
+               FILE STATUS IS WS-PM-STATUS.
+
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERSON-MASTER.
+           COPY "persmast.cpy".
+
+       FD  AUDIT-LOG.
+           COPY "auditrec.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-PM-STATUS       PIC X(02).
+       01 WS-AUD-STATUS      PIC X(02).
+       01 WS-OPERATOR-ID     PIC X(10).
+       01 WS-NOW             PIC 9(14).
+       01 WS-CHOICE          PIC X(01).
+       01 WS-SEARCH-LASTNAME PIC X(20).
+       01 WS-SEARCH-ZIP      PIC X(05).
+       01 WS-DONE            PIC X(01) VALUE "N".
+           88 WS-IS-DONE         VALUE "Y".
+
+       01 WS-NEW-FIRSTNAME   PIC X(20).
+       01 WS-NEW-DATE-OF-BIRTH PIC 9(08).
+       01 WS-NEW-STREET      PIC X(30).
+       01 WS-NEW-CITY        PIC X(20).
+       01 WS-NEW-EMAIL       PIC X(40).
+       01 WS-NEW-PHONE       PIC X(15).
+       01 WS-DOB-VALID       PIC X(01).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           DISPLAY "Enter your operator id: ".
+           ACCEPT WS-OPERATOR-ID.
+
+           OPEN I-O PERSON-MASTER.
+           IF WS-PM-STATUS = "35"
+               OPEN OUTPUT PERSON-MASTER
+               CLOSE PERSON-MASTER
+               OPEN I-O PERSON-MASTER
+           END-IF.
+
+           PERFORM 1000-SHOW-MENU UNTIL WS-IS-DONE.
+
+           CLOSE PERSON-MASTER.
+
+           STOP RUN.
+
+       1000-SHOW-MENU.
+           DISPLAY "-----------------".
+           DISPLAY "PERSON-MASTER maintenance".
+           DISPLAY "(A)dd, (C)hange, (I)nquire, (D)elete, (X)exit: ".
+           ACCEPT WS-CHOICE.
+
+           EVALUATE WS-CHOICE
+               WHEN "A" WHEN "a"
+                   PERFORM 2000-ADD-RECORD
+               WHEN "C" WHEN "c"
+                   PERFORM 3000-CHANGE-RECORD
+               WHEN "I" WHEN "i"
+                   PERFORM 4000-INQUIRE-RECORD
+               WHEN "D" WHEN "d"
+                   PERFORM 5000-DELETE-RECORD
+               WHEN "X" WHEN "x"
+                   MOVE "Y" TO WS-DONE
+               WHEN OTHER
+                   DISPLAY "Not a valid option."
+           END-EVALUATE.
+
+       1100-ACCEPT-SEARCH-KEY.
+           DISPLAY "Lastname: ".
+           ACCEPT WS-SEARCH-LASTNAME.
+           DISPLAY "Zip code: ".
+           ACCEPT WS-SEARCH-ZIP.
+           MOVE WS-SEARCH-LASTNAME TO PM-LASTNAME.
+           MOVE WS-SEARCH-ZIP      TO PM-ZIP-CODE.
+
+       1200-REFRESH-AGE-FROM-DOB.
+      *> PM-AGE is only a snapshot as of the last ADD/CHANGE - this
+      *> recomputes it off PM-DATE-OF-BIRTH so (I)nquire and (C)hange
+      *> always show today's age, not whatever it was on save.
+           CALL "AGE-FROM-DOB" USING PM-DATE-OF-BIRTH PM-AGE
+               WS-DOB-VALID.
+           IF WS-DOB-VALID NOT = "Y"
+               MOVE ZERO TO PM-AGE
+           END-IF.
+
+       2000-ADD-RECORD.
+           PERFORM 1100-ACCEPT-SEARCH-KEY.
+
+           READ PERSON-MASTER
+               KEY IS PM-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   DISPLAY "A record already exists for that "
+                       "lastname and zip - use (C)hange instead."
+                   GO TO 2000-EXIT
+           END-READ.
+
+           DISPLAY "Firstname: ".
+           ACCEPT PM-FIRSTNAME.
+           DISPLAY "Date of birth (CCYYMMDD): ".
+           ACCEPT PM-DATE-OF-BIRTH.
+           PERFORM 1200-REFRESH-AGE-FROM-DOB.
+           DISPLAY "Street: ".
+           ACCEPT PM-STREET.
+           DISPLAY "City: ".
+           ACCEPT PM-CITY.
+           DISPLAY "Email: ".
+           ACCEPT PM-EMAIL.
+           DISPLAY "Phone: ".
+           ACCEPT PM-PHONE.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO PM-REGISTRATION-DATE.
+
+           WRITE PM-RECORD.
+           IF WS-PM-STATUS = "00"
+               DISPLAY "Record added."
+               PERFORM 8100-LOG-ADD
+           ELSE
+               DISPLAY "Add failed, status " WS-PM-STATUS
+           END-IF.
+
+       2000-EXIT.
+           EXIT.
+
+       3000-CHANGE-RECORD.
+           PERFORM 1100-ACCEPT-SEARCH-KEY.
+
+           READ PERSON-MASTER
+               KEY IS PM-KEY
+               INVALID KEY
+                   DISPLAY "No record found for that lastname and zip."
+                   GO TO 3000-EXIT
+           END-READ.
+
+      *> Accepted into scratch fields first - a bare ACCEPT on an empty
+      *> line blanks/zeroes the target field instead of leaving it
+      *> alone, so PM-* is only overwritten when the operator actually
+      *> keyed something.
+           MOVE SPACES TO WS-NEW-FIRSTNAME WS-NEW-STREET WS-NEW-CITY
+               WS-NEW-EMAIL WS-NEW-PHONE.
+           MOVE ZERO   TO WS-NEW-DATE-OF-BIRTH.
+
+           PERFORM 1200-REFRESH-AGE-FROM-DOB.
+
+           DISPLAY "Current firstname " PM-FIRSTNAME
+               " - enter new value, or press Enter to keep: ".
+           ACCEPT WS-NEW-FIRSTNAME.
+           IF WS-NEW-FIRSTNAME NOT = SPACES
+               MOVE WS-NEW-FIRSTNAME TO PM-FIRSTNAME
+           END-IF.
+
+           DISPLAY "Current date of birth " PM-DATE-OF-BIRTH
+               " (age " PM-AGE ") - enter new value (CCYYMMDD), or "
+               "press Enter to keep: ".
+           ACCEPT WS-NEW-DATE-OF-BIRTH.
+           IF WS-NEW-DATE-OF-BIRTH NOT = ZERO
+               MOVE WS-NEW-DATE-OF-BIRTH TO PM-DATE-OF-BIRTH
+               PERFORM 1200-REFRESH-AGE-FROM-DOB
+           END-IF.
+
+           DISPLAY "Current street " PM-STREET
+               " - enter new value, or press Enter to keep: ".
+           ACCEPT WS-NEW-STREET.
+           IF WS-NEW-STREET NOT = SPACES
+               MOVE WS-NEW-STREET TO PM-STREET
+           END-IF.
+
+           DISPLAY "Current city " PM-CITY
+               " - enter new value, or press Enter to keep: ".
+           ACCEPT WS-NEW-CITY.
+           IF WS-NEW-CITY NOT = SPACES
+               MOVE WS-NEW-CITY TO PM-CITY
+           END-IF.
+
+           DISPLAY "Current email " PM-EMAIL
+               " - enter new value, or press Enter to keep: ".
+           ACCEPT WS-NEW-EMAIL.
+           IF WS-NEW-EMAIL NOT = SPACES
+               MOVE WS-NEW-EMAIL TO PM-EMAIL
+           END-IF.
+
+           DISPLAY "Current phone " PM-PHONE
+               " - enter new value, or press Enter to keep: ".
+           ACCEPT WS-NEW-PHONE.
+           IF WS-NEW-PHONE NOT = SPACES
+               MOVE WS-NEW-PHONE TO PM-PHONE
+           END-IF.
+
+           REWRITE PM-RECORD.
+           IF WS-PM-STATUS = "00"
+               DISPLAY "Record changed."
+               PERFORM 8200-LOG-CHANGE
+           ELSE
+               DISPLAY "Change failed, status " WS-PM-STATUS
+           END-IF.
+
+       3000-EXIT.
+           EXIT.
+
+       4000-INQUIRE-RECORD.
+           PERFORM 1100-ACCEPT-SEARCH-KEY.
+
+           READ PERSON-MASTER
+               KEY IS PM-KEY
+               INVALID KEY
+                   DISPLAY "No record found for that lastname and zip."
+                   GO TO 4000-EXIT
+           END-READ.
+
+           PERFORM 1200-REFRESH-AGE-FROM-DOB.
+
+           DISPLAY "Firstname : " PM-FIRSTNAME.
+           DISPLAY "Lastname  : " PM-LASTNAME.
+           DISPLAY "Date of Birth : " PM-DATE-OF-BIRTH.
+           DISPLAY "Age       : " PM-AGE.
+           DISPLAY "Street    : " PM-STREET.
+           DISPLAY "City      : " PM-CITY.
+           DISPLAY "Zip-Code  : " PM-ZIP-CODE.
+           DISPLAY "Email     : " PM-EMAIL.
+           DISPLAY "Phone     : " PM-PHONE.
+           DISPLAY "Reg. Date : " PM-REGISTRATION-DATE.
+
+       4000-EXIT.
+           EXIT.
+
+       5000-DELETE-RECORD.
+           PERFORM 1100-ACCEPT-SEARCH-KEY.
+
+           READ PERSON-MASTER
+               KEY IS PM-KEY
+               INVALID KEY
+                   DISPLAY "No record found for that lastname and zip."
+                   GO TO 5000-EXIT
+           END-READ.
+
+           DISPLAY "Delete " PM-FIRSTNAME " " PM-LASTNAME
+               " - are you sure? (Y/N): ".
+           ACCEPT WS-CHOICE.
+           IF WS-CHOICE = "Y" OR WS-CHOICE = "y"
+               DELETE PERSON-MASTER
+               IF WS-PM-STATUS = "00"
+                   DISPLAY "Record deleted."
+                   PERFORM 8300-LOG-DELETE
+               ELSE
+                   DISPLAY "Delete failed, status " WS-PM-STATUS
+               END-IF
+           ELSE
+               DISPLAY "Delete cancelled."
+           END-IF.
+
+       5000-EXIT.
+           EXIT.
+
+       8100-LOG-ADD.
+      *> Appends an AUDIT-LOG entry so we can answer who added this
+      *> member and when, after the terminal session that added them
+      *> is gone.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-NOW.
+           MOVE WS-NOW           TO AUD-TIMESTAMP.
+           MOVE "PERSON-MAINT"   TO AUD-PROGRAM-ID.
+           MOVE WS-OPERATOR-ID   TO AUD-OPERATOR-ID.
+           STRING "Added " DELIMITED BY SIZE
+                  PM-FIRSTNAME DELIMITED BY SPACE
+                  " " DELIMITED BY SIZE
+                  PM-LASTNAME DELIMITED BY SPACE
+                  " " DELIMITED BY SIZE
+                  PM-ZIP-CODE DELIMITED BY SIZE
+                  INTO AUD-MESSAGE.
+
+           PERFORM 8000-WRITE-AUDIT-LOG.
+
+       8200-LOG-CHANGE.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-NOW.
+           MOVE WS-NOW           TO AUD-TIMESTAMP.
+           MOVE "PERSON-MAINT"   TO AUD-PROGRAM-ID.
+           MOVE WS-OPERATOR-ID   TO AUD-OPERATOR-ID.
+           STRING "Changed " DELIMITED BY SIZE
+                  PM-FIRSTNAME DELIMITED BY SPACE
+                  " " DELIMITED BY SIZE
+                  PM-LASTNAME DELIMITED BY SPACE
+                  " " DELIMITED BY SIZE
+                  PM-ZIP-CODE DELIMITED BY SIZE
+                  INTO AUD-MESSAGE.
+
+           PERFORM 8000-WRITE-AUDIT-LOG.
+
+       8300-LOG-DELETE.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-NOW.
+           MOVE WS-NOW           TO AUD-TIMESTAMP.
+           MOVE "PERSON-MAINT"   TO AUD-PROGRAM-ID.
+           MOVE WS-OPERATOR-ID   TO AUD-OPERATOR-ID.
+           STRING "Deleted " DELIMITED BY SIZE
+                  PM-FIRSTNAME DELIMITED BY SPACE
+                  " " DELIMITED BY SIZE
+                  PM-LASTNAME DELIMITED BY SPACE
+                  " " DELIMITED BY SIZE
+                  PM-ZIP-CODE DELIMITED BY SIZE
+                  INTO AUD-MESSAGE.
+
+           PERFORM 8000-WRITE-AUDIT-LOG.
+
+           COPY "auditapp.cpy".
