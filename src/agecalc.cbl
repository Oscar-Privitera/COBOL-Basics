@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGE-FROM-DOB.
+       AUTHOR. Oscar-Privitera.
+       DATE-WRITTEN 2025-05-02.
+       DATE-COMPILED 2025-05-02.
+
+      *> Shared routine: works out a person's current age from a
+      *> date of birth (CCYYMMDD) instead of everyone keeping their
+      *> own stale, hand-typed WS-AGE. CALLed by any program that
+      *> needs an age off DATE-OF-BIRTH.
+
+      *> Modification history
+      *> 2025-08-07  OP  Added real month/day-of-month/leap-year
+      *>                 checks instead of only testing NUMERIC and
+      *>                 not-in-future, so a date like 20230230 is
+      *>                 rejected as invalid rather than silently aged.
+      *> 2025-08-09  OP  Fixed the class-condition operand order on the
+      *>                 NUMERIC test (identifier before class-name) -
+      *>                 written backwards it always evaluated true, so
+      *>                 every date of birth came back invalid with
+      *>                 age 0.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAC.
+       OBJECT-COMPUTER. MAC.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-TODAY             PIC 9(8).
+       01 WS-TODAY-YYYY        PIC 9(4).
+       01 WS-TODAY-MMDD        PIC 9(4).
+       01 WS-DOB-YYYY          PIC 9(4).
+       01 WS-DOB-MMDD          PIC 9(4).
+       01 WS-CALC-AGE          PIC 9(3).
+
+       01 WS-DOB-MM            PIC 9(2).
+       01 WS-DOB-DD            PIC 9(2).
+       01 WS-IS-LEAP-YEAR      PIC X(01).
+           88 WS-YEAR-IS-LEAP     VALUE "Y".
+           88 WS-YEAR-IS-NOT-LEAP VALUE "N".
+
+       01 WS-DAYS-IN-MONTH-TABLE.
+          05 WS-DAYS-IN-MONTH PIC 9(2) OCCURS 12 TIMES.
+       01 WS-MAX-DAY           PIC 9(2).
+
+       LINKAGE SECTION.
+       01 LS-DATE-OF-BIRTH     PIC 9(8).
+       01 LS-AGE               PIC 9(3).
+       01 LS-VALID-FLAG        PIC X(01).
+           88 LS-DOB-IS-VALID  VALUE "Y".
+           88 LS-DOB-IS-INVALID VALUE "N".
+
+       PROCEDURE DIVISION USING LS-DATE-OF-BIRTH LS-AGE LS-VALID-FLAG.
+       0000-MAINLINE.
+           SET LS-DOB-IS-VALID TO TRUE.
+           MOVE ZERO TO LS-AGE.
+
+           IF LS-DATE-OF-BIRTH = ZERO OR LS-DATE-OF-BIRTH NOT NUMERIC
+               SET LS-DOB-IS-INVALID TO TRUE
+               GOBACK
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+
+           IF LS-DATE-OF-BIRTH > WS-TODAY
+               SET LS-DOB-IS-INVALID TO TRUE
+               GOBACK
+           END-IF.
+
+           PERFORM 0100-VALIDATE-CALENDAR-DATE.
+           IF LS-DOB-IS-INVALID
+               GOBACK
+           END-IF.
+
+           MOVE WS-TODAY(1:4) TO WS-TODAY-YYYY.
+           MOVE WS-TODAY(5:4) TO WS-TODAY-MMDD.
+           MOVE LS-DATE-OF-BIRTH(1:4) TO WS-DOB-YYYY.
+           MOVE LS-DATE-OF-BIRTH(5:4) TO WS-DOB-MMDD.
+
+           COMPUTE WS-CALC-AGE = WS-TODAY-YYYY - WS-DOB-YYYY.
+
+           IF WS-TODAY-MMDD < WS-DOB-MMDD
+               COMPUTE WS-CALC-AGE = WS-CALC-AGE - 1
+           END-IF.
+
+           MOVE WS-CALC-AGE TO LS-AGE.
+
+           GOBACK.
+
+       0100-VALIDATE-CALENDAR-DATE.
+      *> NUMERIC and not-in-future are necessary but not sufficient -
+      *> this catches a month out of 01-12 range or a day past the
+      *> real end of that month (including 29 Feb on a non-leap year).
+           MOVE LS-DATE-OF-BIRTH(5:2) TO WS-DOB-MM.
+           MOVE LS-DATE-OF-BIRTH(7:2) TO WS-DOB-DD.
+
+           IF WS-DOB-MM < 1 OR WS-DOB-MM > 12
+               SET LS-DOB-IS-INVALID TO TRUE
+               GOBACK
+           END-IF.
+
+           PERFORM 0110-LOAD-DAYS-IN-MONTH.
+
+           SET WS-YEAR-IS-NOT-LEAP TO TRUE.
+           MOVE LS-DATE-OF-BIRTH(1:4) TO WS-DOB-YYYY.
+           IF FUNCTION MOD(WS-DOB-YYYY, 4) = 0
+               AND (FUNCTION MOD(WS-DOB-YYYY, 100) NOT = 0
+                    OR FUNCTION MOD(WS-DOB-YYYY, 400) = 0)
+               SET WS-YEAR-IS-LEAP TO TRUE
+           END-IF.
+
+           MOVE WS-DAYS-IN-MONTH(WS-DOB-MM) TO WS-MAX-DAY.
+           IF WS-DOB-MM = 2 AND WS-YEAR-IS-LEAP
+               MOVE 29 TO WS-MAX-DAY
+           END-IF.
+
+           IF WS-DOB-DD < 1 OR WS-DOB-DD > WS-MAX-DAY
+               SET LS-DOB-IS-INVALID TO TRUE
+           END-IF.
+
+       0110-LOAD-DAYS-IN-MONTH.
+           MOVE 31 TO WS-DAYS-IN-MONTH(1).
+           MOVE 28 TO WS-DAYS-IN-MONTH(2).
+           MOVE 31 TO WS-DAYS-IN-MONTH(3).
+           MOVE 30 TO WS-DAYS-IN-MONTH(4).
+           MOVE 31 TO WS-DAYS-IN-MONTH(5).
+           MOVE 30 TO WS-DAYS-IN-MONTH(6).
+           MOVE 31 TO WS-DAYS-IN-MONTH(7).
+           MOVE 31 TO WS-DAYS-IN-MONTH(8).
+           MOVE 30 TO WS-DAYS-IN-MONTH(9).
+           MOVE 31 TO WS-DAYS-IN-MONTH(10).
+           MOVE 30 TO WS-DAYS-IN-MONTH(11).
+           MOVE 31 TO WS-DAYS-IN-MONTH(12).
