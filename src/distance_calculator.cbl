@@ -4,40 +4,205 @@
        DATE-WRITTEN 2025-04-19.
        DATE-COMPILED 2025-04-19.
 
+      *> Modification history
+      *> 2025-05-12  OP  Added route mode over a WAYPOINTS file, summing
+      *>                 leg-by-leg distance for multi-stop delivery runs.
+      *> 2025-06-03  OP  Widened the coordinate fields to signed, multi-
+      *>                 digit values so real site coordinates (not just
+      *>                 toy 0-9 points) can be entered, and added a
+      *>                 km/miles unit toggle applied to DISPLAY-DIST.
+      *> 2025-08-09  OP  Added a (Z)ip-to-zip mode that looks up each
+      *>                 site's coordinates from ZIP-COORD-TABLE, so an
+      *>                 operator can measure between two postal codes
+      *>                 without already knowing their X/Y.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAC.
+       OBJECT-COMPUTER. MAC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WAYPOINTS-FILE ASSIGN TO "WAYPOINTS"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-WP-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  WAYPOINTS-FILE.
+           COPY "wayptrec.cpy".
+
        WORKING-STORAGE SECTION.
+       COPY "zipcoord.cpy".
 
-       *> Coordinates of points A(x1, y1) and B(x2, y2)
-       01 X1           PIC 9      VALUE 3.
-       01 Y1           PIC 9      VALUE 4.
-       01 X2           PIC 9      VALUE 0.
-       01 Y2           PIC 9      VALUE 0.
+       01 WS-WP-STATUS  PIC X(02).
+       01 WS-MODE       PIC X(01).
+       01 WS-STOP-COUNT PIC 9(04) VALUE ZERO.
+       01 WS-TOTAL-DIST USAGE COMP-2 VALUE ZERO.
+
+       *> Coordinates of points A(x1, y1) and B(x2, y2) - signed and
+       *> wide enough for real site coordinates, not just toy points.
+       01 X1           PIC S9(6)  VALUE +3.
+       01 Y1           PIC S9(6)  VALUE +4.
+       01 X2           PIC S9(6)  VALUE +0.
+       01 Y2           PIC S9(6)  VALUE +0.
 
        *> For intermediate calculations
-       01 DELTA-X      PIC S9(4).
-       01 DELTA-Y      PIC S9(4).
+       01 DELTA-X      PIC S9(7).
+       01 DELTA-Y      PIC S9(7).
        01 DIST-SQUARED USAGE COMP-2.
        01 DISTANCE     USAGE COMP-2.
 
+       *> Unit toggle applied to DISPLAY-DIST - distances are
+       *> calculated in km and converted to miles on request.
+       01 WS-UNIT            PIC X(01) VALUE "K".
+           88 WS-UNIT-IS-KM     VALUE "K".
+           88 WS-UNIT-IS-MILES  VALUE "M".
+       01 WS-KM-TO-MILES     USAGE COMP-2 VALUE 0.621371.
+       01 WS-DISPLAY-DISTANCE USAGE COMP-2.
+       01 WS-UNIT-LABEL      PIC X(05).
+
        *> Formatted output variable
-       01 DISPLAY-DIST PIC Z(3).99.
+       01 DISPLAY-DIST PIC Z(6).99.
 
-       PROCEDURE DIVISION.
-           *> Calculate difference between coordinates
-           COMPUTE DELTA-X = X2 - X1
-           COMPUTE DELTA-Y = Y2 - Y1
+       01 WS-ZIP-A      PIC X(05).
+       01 WS-ZIP-B      PIC X(05).
 
-           *> Apply Pythagorean theorem: (Δx)^2 + (Δy)^2
-           COMPUTE DIST-SQUARED = (DELTA-X ** 2) + (DELTA-Y ** 2)
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 5600-LOAD-ZIP-COORD-TABLE.
 
-           *> Get the square root
-           COMPUTE DISTANCE = FUNCTION SQRT(DIST-SQUARED)
+           DISPLAY "Mode - (P)oint-to-point, (R)oute over a ".
+           DISPLAY "WAYPOINTS file, or (Z)ip-to-zip lookup? ".
+           ACCEPT WS-MODE.
 
-           *> Move result into a displayable variable
-           MOVE DISTANCE TO DISPLAY-DIST
+           DISPLAY "Display distance in (K)ilometres or (M)iles? ".
+           ACCEPT WS-UNIT.
+           IF NOT WS-UNIT-IS-KM AND NOT WS-UNIT-IS-MILES
+               SET WS-UNIT-IS-KM TO TRUE
+           END-IF.
 
-           DISPLAY "Point A coordinates : (" X1 ", " Y1 ")"
-           DISPLAY "Point B coordinates : (" X2 ", " Y2 ")"
-           DISPLAY "Distance between A and B : " DISPLAY-DIST
+           EVALUATE TRUE
+               WHEN WS-MODE = "R" OR WS-MODE = "r"
+                   PERFORM 2000-RUN-ROUTE
+               WHEN WS-MODE = "Z" OR WS-MODE = "z"
+                   PERFORM 3000-RUN-ZIP-TO-ZIP
+               WHEN OTHER
+                   PERFORM 1000-RUN-POINT-TO-POINT
+           END-EVALUATE.
 
            STOP RUN.
+
+       1000-RUN-POINT-TO-POINT.
+           PERFORM 1100-CALCULATE-LEG.
+           PERFORM 1200-CONVERT-FOR-DISPLAY.
+           MOVE WS-DISPLAY-DISTANCE TO DISPLAY-DIST.
+
+           DISPLAY "Point A coordinates : (" X1 ", " Y1 ")".
+           DISPLAY "Point B coordinates : (" X2 ", " Y2 ")".
+           DISPLAY "Distance between A and B : " DISPLAY-DIST " "
+               WS-UNIT-LABEL.
+
+       1100-CALCULATE-LEG.
+      *> Pythagorean theorem: distance = sqrt((dx)^2 + (dy)^2)
+           COMPUTE DELTA-X = X2 - X1.
+           COMPUTE DELTA-Y = Y2 - Y1.
+           COMPUTE DIST-SQUARED = (DELTA-X ** 2) + (DELTA-Y ** 2).
+           COMPUTE DISTANCE = FUNCTION SQRT(DIST-SQUARED).
+
+       1200-CONVERT-FOR-DISPLAY.
+           IF WS-UNIT-IS-MILES
+               COMPUTE WS-DISPLAY-DISTANCE =
+                   DISTANCE * WS-KM-TO-MILES
+               MOVE "miles" TO WS-UNIT-LABEL
+           ELSE
+               MOVE DISTANCE TO WS-DISPLAY-DISTANCE
+               MOVE "km" TO WS-UNIT-LABEL
+           END-IF.
+
+       2000-RUN-ROUTE.
+           MOVE ZERO TO WS-TOTAL-DIST WS-STOP-COUNT.
+
+           OPEN INPUT WAYPOINTS-FILE.
+           IF WS-WP-STATUS NOT = "00"
+               DISPLAY "Could not open WAYPOINTS file, status "
+                   WS-WP-STATUS
+               GO TO 2000-EXIT
+           END-IF.
+
+      *> First waypoint is the starting point - no leg to measure yet.
+           READ WAYPOINTS-FILE
+               AT END
+                   MOVE "10" TO WS-WP-STATUS
+           END-READ.
+
+           IF WS-WP-STATUS = "00"
+               MOVE WP-X TO X1
+               MOVE WP-Y TO Y1
+               ADD 1 TO WS-STOP-COUNT
+               PERFORM 2100-ADD-ONE-LEG UNTIL WS-WP-STATUS = "10"
+           END-IF.
+
+           CLOSE WAYPOINTS-FILE.
+
+           MOVE WS-TOTAL-DIST TO DISTANCE.
+           PERFORM 1200-CONVERT-FOR-DISPLAY.
+           MOVE WS-DISPLAY-DISTANCE TO DISPLAY-DIST.
+           DISPLAY "Stops on route   : " WS-STOP-COUNT.
+           DISPLAY "Total route distance : " DISPLAY-DIST " "
+               WS-UNIT-LABEL.
+
+       2000-EXIT.
+           EXIT.
+
+       2100-ADD-ONE-LEG.
+           READ WAYPOINTS-FILE
+               AT END
+                   MOVE "10" TO WS-WP-STATUS
+               NOT AT END
+                   MOVE WP-X TO X2
+                   MOVE WP-Y TO Y2
+                   PERFORM 1100-CALCULATE-LEG
+                   ADD DISTANCE TO WS-TOTAL-DIST
+                   ADD 1 TO WS-STOP-COUNT
+                   MOVE X2 TO X1
+                   MOVE Y2 TO Y1
+           END-READ.
+
+       3000-RUN-ZIP-TO-ZIP.
+           DISPLAY "Zip code A: ".
+           ACCEPT WS-ZIP-A.
+           DISPLAY "Zip code B: ".
+           ACCEPT WS-ZIP-B.
+
+           MOVE WS-ZIP-A TO WS-ZIP-CODE-LOOKUP.
+           PERFORM 5700-LOOKUP-ZIP-COORD-BY-CODE.
+           IF WS-ZC-FOUND NOT = "Y"
+               DISPLAY "Unknown zip code " WS-ZIP-A
+               GO TO 3000-EXIT
+           END-IF.
+           MOVE WS-LOOKED-UP-ZIP-X TO X1.
+           MOVE WS-LOOKED-UP-ZIP-Y TO Y1.
+
+           MOVE WS-ZIP-B TO WS-ZIP-CODE-LOOKUP.
+           PERFORM 5700-LOOKUP-ZIP-COORD-BY-CODE.
+           IF WS-ZC-FOUND NOT = "Y"
+               DISPLAY "Unknown zip code " WS-ZIP-B
+               GO TO 3000-EXIT
+           END-IF.
+           MOVE WS-LOOKED-UP-ZIP-X TO X2.
+           MOVE WS-LOOKED-UP-ZIP-Y TO Y2.
+
+           PERFORM 1100-CALCULATE-LEG.
+           PERFORM 1200-CONVERT-FOR-DISPLAY.
+           MOVE WS-DISPLAY-DISTANCE TO DISPLAY-DIST.
+
+           DISPLAY "Zip " WS-ZIP-A " coordinates : (" X1 ", " Y1 ")".
+           DISPLAY "Zip " WS-ZIP-B " coordinates : (" X2 ", " Y2 ")".
+           DISPLAY "Distance between " WS-ZIP-A " and " WS-ZIP-B
+               " : " DISPLAY-DIST " " WS-UNIT-LABEL.
+
+       3000-EXIT.
+           EXIT.
+
+           COPY "zipload.cpy".
