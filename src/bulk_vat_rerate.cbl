@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BULK-VAT-RERATE.
+       AUTHOR. Oscar-Privitera.
+       DATE-WRITTEN 2025-08-09.
+       DATE-COMPILED 2025-08-09.
+
+      *> Simulates re-rating every INVOICE-TRANSACTION record on or
+      *> after an operator-supplied as-of date to a new VAT rate, and
+      *> prints a before/after variance line per invoice plus grand
+      *> totals. Read-only against INVOICE-TRANSACTION - this is a
+      *> what-if report for finance to review before anyone decides to
+      *> actually re-issue or adjust invoices, not a file update.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAC.
+       OBJECT-COMPUTER. MAC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVOICE-TRANSACTION ASSIGN TO "INVOICETX"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-IT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVOICE-TRANSACTION.
+           COPY "invtxn.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-IT-STATUS        PIC X(02).
+       01 WS-AS-OF-DATE       PIC 9(08).
+       01 WS-NEW-RATE         PIC 9V99.
+       01 WS-RECORD-COUNT     PIC 9(06) VALUE ZERO.
+
+       01 WS-NEW-VAT-TOTAL    PIC 9(08)V99.
+       01 WS-NEW-GRAND-TOTAL  PIC 9(09)V99.
+       01 WS-VAT-VARIANCE     PIC S9(09)V99.
+       01 WS-GROSS-VARIANCE   PIC S9(10)V99.
+
+       01 WS-GRAND-OLD-VAT    PIC 9(11)V99 VALUE ZERO.
+       01 WS-GRAND-NEW-VAT    PIC 9(11)V99 VALUE ZERO.
+       01 WS-GRAND-VARIANCE   PIC S9(12)V99 VALUE ZERO.
+
+       01 OLD-RATE-FORMATTED  PIC Z.99.
+       01 NEW-RATE-FORMATTED  PIC Z.99.
+       01 OLD-VAT-FORMATTED   PIC Z(8).99.
+       01 NEW-VAT-FORMATTED   PIC Z(8).99.
+       01 VARIANCE-FORMATTED  PIC -(8)9.99.
+       01 GRAND-OLD-FORMATTED PIC Z(10).99.
+       01 GRAND-NEW-FORMATTED PIC Z(10).99.
+       01 GRAND-VAR-FORMATTED PIC -(10)9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           DISPLAY "Re-rate invoices on or after (CCYYMMDD): ".
+           ACCEPT WS-AS-OF-DATE.
+
+           DISPLAY "New VAT rate (9V99, e.g. 0.20): ".
+           ACCEPT WS-NEW-RATE.
+
+           OPEN INPUT INVOICE-TRANSACTION.
+           IF WS-IT-STATUS NOT = "00"
+               DISPLAY "Could not open INVOICE-TRANSACTION, status "
+                   WS-IT-STATUS
+               GO TO 0000-EXIT
+           END-IF.
+
+           DISPLAY "Bulk VAT re-rate simulation - as of "
+               WS-AS-OF-DATE " at new rate " WS-NEW-RATE.
+           DISPLAY "-----------------".
+
+           PERFORM 1000-PROCESS-ONE-RECORD UNTIL WS-IT-STATUS = "10".
+
+           CLOSE INVOICE-TRANSACTION.
+
+           MOVE WS-GRAND-OLD-VAT TO GRAND-OLD-FORMATTED.
+           MOVE WS-GRAND-NEW-VAT TO GRAND-NEW-FORMATTED.
+           MOVE WS-GRAND-VARIANCE TO GRAND-VAR-FORMATTED.
+
+           DISPLAY "-----------------".
+           DISPLAY "Invoices re-rated : " WS-RECORD-COUNT.
+           DISPLAY "Grand total VAT, old rates : " GRAND-OLD-FORMATTED.
+           DISPLAY "Grand total VAT, new rate  : " GRAND-NEW-FORMATTED.
+           DISPLAY "Grand VAT variance         : " GRAND-VAR-FORMATTED.
+
+       0000-EXIT.
+           STOP RUN.
+
+       1000-PROCESS-ONE-RECORD.
+           READ INVOICE-TRANSACTION
+               AT END
+                   MOVE "10" TO WS-IT-STATUS
+               NOT AT END
+                   IF IT-INVOICE-DATE >= WS-AS-OF-DATE
+                       PERFORM 1100-RERATE-ONE-INVOICE
+                   END-IF
+           END-READ.
+
+       1100-RERATE-ONE-INVOICE.
+           ADD 1 TO WS-RECORD-COUNT.
+
+           COMPUTE WS-NEW-VAT-TOTAL ROUNDED =
+               IT-NET-TOTAL * WS-NEW-RATE
+               ON SIZE ERROR
+                   MOVE ZERO TO WS-NEW-VAT-TOTAL
+                   DISPLAY "  ** overflow re-rating invoice "
+                       IT-INVOICE-NUMBER
+           END-COMPUTE.
+
+           COMPUTE WS-NEW-GRAND-TOTAL =
+               IT-NET-TOTAL + WS-NEW-VAT-TOTAL.
+
+           COMPUTE WS-VAT-VARIANCE =
+               WS-NEW-VAT-TOTAL - IT-VAT-TOTAL.
+           COMPUTE WS-GROSS-VARIANCE =
+               WS-NEW-GRAND-TOTAL - IT-GRAND-TOTAL.
+
+           ADD IT-VAT-TOTAL      TO WS-GRAND-OLD-VAT.
+           ADD WS-NEW-VAT-TOTAL  TO WS-GRAND-NEW-VAT.
+           ADD WS-VAT-VARIANCE   TO WS-GRAND-VARIANCE.
+
+           MOVE IT-VAT-RATE      TO OLD-RATE-FORMATTED.
+           MOVE WS-NEW-RATE      TO NEW-RATE-FORMATTED.
+           MOVE IT-VAT-TOTAL     TO OLD-VAT-FORMATTED.
+           MOVE WS-NEW-VAT-TOTAL TO NEW-VAT-FORMATTED.
+           MOVE WS-VAT-VARIANCE  TO VARIANCE-FORMATTED.
+
+           DISPLAY "Invoice " IT-INVOICE-NUMBER
+               " (" IT-INVOICE-DATE ") rate " OLD-RATE-FORMATTED
+               " -> " NEW-RATE-FORMATTED
+               " vat " OLD-VAT-FORMATTED " -> " NEW-VAT-FORMATTED
+               " variance " VARIANCE-FORMATTED.
