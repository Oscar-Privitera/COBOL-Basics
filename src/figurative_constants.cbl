@@ -2,43 +2,134 @@
        PROGRAM-ID. FIGURATIVE-CONSTANTS.
        DATE-WRITTEN. 2025-04-16.
        DATE-COMPILED. 2025-04-16.
-       
+
+      *> Modification history
+      *> 2025-05-15  OP  Turned this into the start-of-day utility that
+      *>                 clears down the PERSON work area before the
+      *>                 day's registration batch, and logs the
+      *>                 clear-down to AUDIT-LOG. Kept the before/after
+      *>                 snapshots - they are how we prove the
+      *>                 clear-down actually reset every field.
+      *> 2025-05-19  OP  Moved onto the shared PERSON copybook.
+      *> 2025-08-09  OP  Snapshots all three states and runs a
+      *>                 field-level diff across them instead of
+      *>                 leaving it to the operator to eyeball three
+      *>                 DISPLAY blocks, so a field that fails to clear
+      *>                 is flagged instead of scrolling past unnoticed.
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. MAC.
        OBJECT-COMPUTER. MAC.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG.
+           COPY "auditrec.cpy".
+
        WORKING-STORAGE SECTION.
-       01 PERSON.
-          05 WS-FIRSTNAME PIC X(20).
-          05 WS-LASTNAME  PIC X(20).
-          05 WS-AGE       PIC Z(3).
-          05 WS-CITY      PIC X(20).
+       01 WS-AUD-STATUS       PIC X(02).
+       01 WS-NOW              PIC 9(14).
+
+       COPY "personwk.cpy".
+
+       01 WS-DOB-VALID        PIC X(01).
+
+       01 WS-SNAP-BEFORE.
+           05 WS-B-FIRSTNAME      PIC X(20).
+           05 WS-B-LASTNAME       PIC X(20).
+           05 WS-B-DATE-OF-BIRTH  PIC 9(08).
+           05 WS-B-AGE            PIC 9(03).
+           05 WS-B-STREET         PIC X(30).
+           05 WS-B-CITY           PIC X(20).
+           05 WS-B-ZIP-CODE       PIC X(05).
+           05 WS-B-EMAIL          PIC X(40).
+           05 WS-B-PHONE          PIC X(15).
+
+       01 WS-SNAP-CLEARED.
+           05 WS-C-FIRSTNAME      PIC X(20).
+           05 WS-C-LASTNAME       PIC X(20).
+           05 WS-C-DATE-OF-BIRTH  PIC 9(08).
+           05 WS-C-AGE            PIC 9(03).
+           05 WS-C-STREET         PIC X(30).
+           05 WS-C-CITY           PIC X(20).
+           05 WS-C-ZIP-CODE       PIC X(05).
+           05 WS-C-EMAIL          PIC X(40).
+           05 WS-C-PHONE          PIC X(15).
+
+       01 WS-SNAP-INIT.
+           05 WS-N-FIRSTNAME      PIC X(20).
+           05 WS-N-LASTNAME       PIC X(20).
+           05 WS-N-DATE-OF-BIRTH  PIC 9(08).
+           05 WS-N-AGE            PIC 9(03).
+           05 WS-N-STREET         PIC X(30).
+           05 WS-N-CITY           PIC X(20).
+           05 WS-N-ZIP-CODE       PIC X(05).
+           05 WS-N-EMAIL          PIC X(40).
+           05 WS-N-PHONE          PIC X(15).
 
        PROCEDURE DIVISION.
-           
-           MOVE "Yuka"   TO WS-FIRSTNAME.
-           MOVE "Tadaki" TO WS-LASTNAME.
-           MOVE 32       TO WS-AGE.
-           MOVE "Tokyo"  TO WS-CITY.
+       0000-MAIN.
+           PERFORM 1000-CLEAR-DOWN-PERSON-AREA.
+           PERFORM 2000-DIFF-REPORT.
+           PERFORM 9000-LOG-CLEARDOWN.
+
+           STOP RUN.
+
+       1000-CLEAR-DOWN-PERSON-AREA.
+      *> Loads whatever was left in the PERSON work area by the
+      *> previous run, clears it down two ways, and shows all three
+      *> states so we can confirm every field actually got reset
+      *> before the day's registration batch starts.
+           MOVE "Yuka"     TO WS-FIRSTNAME.
+           MOVE "Tadaki"   TO WS-LASTNAME.
+           MOVE 19930227   TO WS-DATE-OF-BIRTH.
+           CALL "AGE-FROM-DOB" USING WS-DATE-OF-BIRTH WS-AGE
+               WS-DOB-VALID.
+           MOVE "1 Shibuya Crossing" TO WS-STREET.
+           MOVE "Tokyo"    TO WS-CITY.
+           MOVE "150-0002" TO WS-ZIP-CODE.
+           MOVE "yuka.tadaki@example.jp" TO WS-EMAIL.
+           MOVE "+81 3 1234 5678" TO WS-PHONE.
 
-           DISPLAY "Before reinitialization :"
+           DISPLAY "Before clear-down :"
            DISPLAY "Firstname : " WS-FIRSTNAME.
            DISPLAY "Lastname : " WS-LASTNAME.
            DISPLAY "Age : " WS-AGE.
+           DISPLAY "Street : " WS-STREET.
            DISPLAY "City : " WS-CITY.
+           DISPLAY "Zip-Code : " WS-ZIP-CODE.
+           DISPLAY "Email : " WS-EMAIL.
+           DISPLAY "Phone : " WS-PHONE.
+
+           MOVE PERSON TO WS-SNAP-BEFORE.
 
            MOVE SPACES TO WS-FIRSTNAME.
            MOVE SPACES TO WS-LASTNAME.
            MOVE ZEROS  TO WS-AGE.
+           MOVE SPACES TO WS-STREET.
            MOVE SPACES TO WS-CITY.
+           MOVE SPACES TO WS-ZIP-CODE.
+           MOVE SPACES TO WS-EMAIL.
+           MOVE SPACES TO WS-PHONE.
 
            DISPLAY "After MOVE SPACES/ZEROS :"
            DISPLAY "Firstname : " WS-FIRSTNAME.
            DISPLAY "Lastname : " WS-LASTNAME.
            DISPLAY "Age : " WS-AGE.
+           DISPLAY "Street : " WS-STREET.
            DISPLAY "City : " WS-CITY.
+           DISPLAY "Zip-Code : " WS-ZIP-CODE.
+           DISPLAY "Email : " WS-EMAIL.
+           DISPLAY "Phone : " WS-PHONE.
+
+           MOVE PERSON TO WS-SNAP-CLEARED.
 
            INITIALIZE PERSON.
 
@@ -46,6 +137,111 @@
            DISPLAY "Firstname : " WS-FIRSTNAME.
            DISPLAY "Lastname : " WS-LASTNAME.
            DISPLAY "Age : " WS-AGE.
+           DISPLAY "Street : " WS-STREET.
            DISPLAY "City : " WS-CITY.
+           DISPLAY "Zip-Code : " WS-ZIP-CODE.
+           DISPLAY "Email : " WS-EMAIL.
+           DISPLAY "Phone : " WS-PHONE.
 
-           STOP RUN.
+           MOVE PERSON TO WS-SNAP-INIT.
+
+       2000-DIFF-REPORT.
+      *> Compares before-vs-cleared (every field should change) and
+      *> cleared-vs-initialized (no field should change - INITIALIZE
+      *> is supposed to land on the same values MOVE SPACES/ZEROS did)
+      *> field by field, so a field that silently failed to reset is
+      *> flagged here instead of depending on the operator to spot it
+      *> across three separate DISPLAY blocks.
+           DISPLAY "-----------------".
+           DISPLAY "Field-level diff, before -> after clear-down:".
+           PERFORM 2100-DIFF-BEFORE-VS-CLEARED.
+
+           DISPLAY "Field-level diff, MOVE-cleared -> INITIALIZEd:".
+           PERFORM 2200-DIFF-CLEARED-VS-INIT.
+
+       2100-DIFF-BEFORE-VS-CLEARED.
+           IF WS-B-FIRSTNAME NOT = WS-C-FIRSTNAME
+               DISPLAY "  Firstname changed: '" WS-B-FIRSTNAME
+                   "' -> '" WS-C-FIRSTNAME "'"
+           END-IF.
+           IF WS-B-LASTNAME NOT = WS-C-LASTNAME
+               DISPLAY "  Lastname changed: '" WS-B-LASTNAME
+                   "' -> '" WS-C-LASTNAME "'"
+           END-IF.
+           IF WS-B-DATE-OF-BIRTH NOT = WS-C-DATE-OF-BIRTH
+               DISPLAY "  Date-of-birth changed: " WS-B-DATE-OF-BIRTH
+                   " -> " WS-C-DATE-OF-BIRTH
+           END-IF.
+           IF WS-B-AGE NOT = WS-C-AGE
+               DISPLAY "  Age changed: " WS-B-AGE " -> " WS-C-AGE
+           END-IF.
+           IF WS-B-STREET NOT = WS-C-STREET
+               DISPLAY "  Street changed: '" WS-B-STREET
+                   "' -> '" WS-C-STREET "'"
+           END-IF.
+           IF WS-B-CITY NOT = WS-C-CITY
+               DISPLAY "  City changed: '" WS-B-CITY
+                   "' -> '" WS-C-CITY "'"
+           END-IF.
+           IF WS-B-ZIP-CODE NOT = WS-C-ZIP-CODE
+               DISPLAY "  Zip-Code changed: '" WS-B-ZIP-CODE
+                   "' -> '" WS-C-ZIP-CODE "'"
+           END-IF.
+           IF WS-B-EMAIL NOT = WS-C-EMAIL
+               DISPLAY "  Email changed: '" WS-B-EMAIL
+                   "' -> '" WS-C-EMAIL "'"
+           END-IF.
+           IF WS-B-PHONE NOT = WS-C-PHONE
+               DISPLAY "  Phone changed: '" WS-B-PHONE
+                   "' -> '" WS-C-PHONE "'"
+           END-IF.
+
+       2200-DIFF-CLEARED-VS-INIT.
+           IF WS-C-FIRSTNAME NOT = WS-N-FIRSTNAME
+               DISPLAY "  ** Firstname differs: '" WS-C-FIRSTNAME
+                   "' vs '" WS-N-FIRSTNAME "'"
+           END-IF.
+           IF WS-C-LASTNAME NOT = WS-N-LASTNAME
+               DISPLAY "  ** Lastname differs: '" WS-C-LASTNAME
+                   "' vs '" WS-N-LASTNAME "'"
+           END-IF.
+           IF WS-C-DATE-OF-BIRTH NOT = WS-N-DATE-OF-BIRTH
+               DISPLAY "  ** Date-of-birth differs: "
+                   WS-C-DATE-OF-BIRTH " vs " WS-N-DATE-OF-BIRTH
+           END-IF.
+           IF WS-C-AGE NOT = WS-N-AGE
+               DISPLAY "  ** Age differs: " WS-C-AGE " vs " WS-N-AGE
+           END-IF.
+           IF WS-C-STREET NOT = WS-N-STREET
+               DISPLAY "  ** Street differs: '" WS-C-STREET
+                   "' vs '" WS-N-STREET "'"
+           END-IF.
+           IF WS-C-CITY NOT = WS-N-CITY
+               DISPLAY "  ** City differs: '" WS-C-CITY
+                   "' vs '" WS-N-CITY "'"
+           END-IF.
+           IF WS-C-ZIP-CODE NOT = WS-N-ZIP-CODE
+               DISPLAY "  ** Zip-Code differs: '" WS-C-ZIP-CODE
+                   "' vs '" WS-N-ZIP-CODE "'"
+           END-IF.
+           IF WS-C-EMAIL NOT = WS-N-EMAIL
+               DISPLAY "  ** Email differs: '" WS-C-EMAIL
+                   "' vs '" WS-N-EMAIL "'"
+           END-IF.
+           IF WS-C-PHONE NOT = WS-N-PHONE
+               DISPLAY "  ** Phone differs: '" WS-C-PHONE
+                   "' vs '" WS-N-PHONE "'"
+           END-IF.
+
+       9000-LOG-CLEARDOWN.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-NOW.
+
+           MOVE WS-NOW            TO AUD-TIMESTAMP.
+           MOVE "FIGURATIVE-CONST" TO AUD-PROGRAM-ID.
+           MOVE SPACES             TO AUD-OPERATOR-ID.
+           MOVE "Start-of-day PERSON work area clear-down"
+               TO AUD-MESSAGE.
+
+           PERFORM 8000-WRITE-AUDIT-LOG.
+
+           COPY "auditapp.cpy".
