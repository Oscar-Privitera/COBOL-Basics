@@ -2,42 +2,170 @@
        PROGRAM-ID. REGISTRATION-WITH-CONSTANTS.
        DATE-WRITTEN. 2025-04-16.
        DATE-COMPILED. 2025-04-16.
-       
+
+      *> Modification history
+      *> 2025-06-22  OP  Appends an AUDIT-LOG entry after every
+      *>                 registration, so we can answer who registered
+      *>                 whom and when.
+      *> 2025-07-01  OP  Checks PERSON-MASTER for an existing record at
+      *>                 the same lastname+zip before writing, warns on
+      *>                 a match, and lets the operator override rather
+      *>                 than silently creating (or silently failing
+      *>                 to create) a duplicate member.
+      *> 2025-07-28  OP  Validates the zip code is five numeric digits
+      *>                 before saving; rejects go to REG-REJECTS
+      *>                 instead of landing on PERSON-MASTER malformed.
+      *> 2025-08-09  OP  Stamps a new record with PM-REGISTRATION-DATE
+      *>                 so ARCHIVE-PURGE can tell how long a member
+      *>                 has been on file; an existing record keeps its
+      *>                 original registration date on a REWRITE.
+      *> 2025-08-09  OP  Checks LAYOUT-VERSION against APP-VERSION
+      *>                 before running, so this job refuses to touch
+      *>                 files last written under a different layout
+      *>                 instead of misreading them.
+      *> 2025-08-09  OP  Company name and default country now come from
+      *>                 an optional APP-CONFIG file, read after the
+      *>                 layout-version check, with APP-NAME/DEFAULT-
+      *>                 COUNTRY kept as the built-in defaults for a
+      *>                 site with no config file on disk.
+      *> 2025-08-09  OP  The AUDIT-LOG entry now goes out after the real
+      *>                 WRITE/REWRITE to PERSON-MASTER (with its actual
+      *>                 status), and only when the save wasn't skipped
+      *>                 on operator instruction - it used to fire
+      *>                 unconditionally off the duplicate-check READ's
+      *>                 status before the save even happened.
+      *> 2025-08-09  OP  Moved the auditapp.cpy/layverchk.cpy trailer
+      *>                 copies to the very end of PROCEDURE DIVISION,
+      *>                 after 7300-LOAD-APP-CONFIG, matching the rest
+      *>                 of the programs in this shop.
+      *> 2025-08-09  OP  Prompts for an operator id and stamps it onto
+      *>                 the AUDIT-LOG entry instead of leaving
+      *>                 AUD-OPERATOR-ID blank - the only audited
+      *>                 program that still did.
+      *> 2025-08-09  OP  Now saves PM-DATE-OF-BIRTH alongside PM-AGE,
+      *>                 so a member's age can be recomputed as of
+      *>                 today instead of staying frozen at whatever
+      *>                 it was the day they registered.
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. MAC.
        OBJECT-COMPUTER. MAC.
-       
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSON-MASTER ASSIGN TO "PERSONMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-KEY
+               FILE STATUS IS WS-PM-STATUS.
+
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
+           SELECT REG-CONTROL ASSIGN TO "REGCTL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT REG-REJECTS ASSIGN TO "REGREJ"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJ-STATUS.
+
+           SELECT LAYOUT-VERSION ASSIGN TO "LAYOUTVER"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LVR-STATUS.
+
+           SELECT APP-CONFIG ASSIGN TO "APPCONFIG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CFG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PERSON-MASTER.
+           COPY "persmast.cpy".
+
+       FD  AUDIT-LOG.
+           COPY "auditrec.cpy".
+
+       FD  REG-CONTROL.
+           COPY "regctrec.cpy".
+
+       FD  REG-REJECTS.
+           COPY "rejrec.cpy".
+
+       FD  LAYOUT-VERSION.
+           COPY "layoutver.cpy".
+
+       FD  APP-CONFIG.
+           COPY "appconfig.cpy".
+
        WORKING-STORAGE SECTION.
        78 APP-NAME VALUE "People Manager".
        78 APP-VERSION VALUE "v1.0.0".
        78 DEFAULT-COUNTRY VALUE "France".
        78 MAX-WS-AGE VALUE 130.
        01 APP-INFOS PIC X(50).
+       01 WS-CFG-STATUS PIC X(02).
+       01 WS-APP-NAME-EFF PIC X(30).
+       01 WS-DEFAULT-COUNTRY-EFF PIC X(20).
+       01 WS-PM-STATUS PIC X(02).
+       01 WS-AUD-STATUS PIC X(02).
+       01 WS-OPERATOR-ID PIC X(10).
+       01 WS-CTL-STATUS PIC X(02).
+       01 WS-REJ-STATUS PIC X(02).
+       01 WS-NOW PIC 9(14).
+       01 WS-REG-TOTAL PIC 9(08) VALUE ZERO.
+       01 WS-PROCEED-FLAG PIC X(01).
+           88 WS-PROCEED-WITH-SAVE VALUE "Y".
+           88 WS-SKIP-SAVE         VALUE "N".
+       01 WS-OVERRIDE PIC X(01).
+       01 WS-ZIP-VALID-FLAG PIC X(01).
+           88 WS-ZIP-IS-VALID   VALUE "Y".
+           88 WS-ZIP-IS-INVALID VALUE "N".
+       01 WS-LVR-STATUS PIC X(02).
+       01 WS-LAYOUT-FLAG PIC X(01).
+           88 WS-LAYOUT-IS-OK    VALUE "Y".
+           88 WS-LAYOUT-IS-STALE VALUE "N".
+
+       COPY "personwk.cpy".
+
+       01 WS-DOB-VALID        PIC X(01).
 
-       *> Structure 
-       01 PERSON.
-          05 WS-FIRSTNAME PIC X(20).
-          05 WS-LASTNAME PIC X(20).
-          05 WS-AGE PIC Z(3).
-          05 WS-CITY PIC X(20).
-       
        PROCEDURE DIVISION.
+           DISPLAY "Enter your operator id: ".
+           ACCEPT WS-OPERATOR-ID.
+
+           PERFORM 7200-CHECK-LAYOUT-VERSION.
+           IF WS-LAYOUT-IS-STALE
+               DISPLAY "LAYOUT-VERSION on file does not match "
+                   APP-VERSION " - refusing to run against files "
+                   "written under a different layout."
+               STOP RUN
+           END-IF.
+
+           PERFORM 7300-LOAD-APP-CONFIG.
+
            STRING "Application : " DELIMITED BY SIZE
-                  APP-NAME DELIMITED BY SIZE
+                  WS-APP-NAME-EFF DELIMITED BY SPACE
                   " - " DELIMITED BY SIZE
                   APP-VERSION DELIMITED BY SIZE
                   " (" DELIMITED BY SIZE
-                  DEFAULT-COUNTRY DELIMITED BY SPACE
+                  WS-DEFAULT-COUNTRY-EFF DELIMITED BY SPACE
                   ")" DELIMITED BY SIZE
                   INTO APP-INFOS.
            DISPLAY APP-INFOS.
 
            MOVE "Oscar" TO WS-FIRSTNAME.
            MOVE "Arasaka" TO WS-LASTNAME.
-           MOVE 24 TO WS-AGE.
+           MOVE 20020115 TO WS-DATE-OF-BIRTH.
+           CALL "AGE-FROM-DOB" USING WS-DATE-OF-BIRTH WS-AGE
+               WS-DOB-VALID.
+           MOVE "Street of Prince" TO WS-STREET.
            MOVE "Paris" TO WS-CITY.
+           MOVE "75001" TO WS-ZIP-CODE.
+           MOVE "oscar.arasaka@example.fr" TO WS-EMAIL.
+           MOVE "+33 1 23 45 67 89" TO WS-PHONE.
 
            DISPLAY "Firstname : "  WS-FIRSTNAME.
            DISPLAY "Lastname : " WS-LASTNAME.
@@ -46,4 +174,198 @@
 
            DISPLAY MAX-WS-AGE.
 
+           PERFORM 7000-LOAD-REG-CONTROL.
+
+           PERFORM SAVE-TO-PERSON-MASTER.
+
+           DISPLAY "Registrations saved to date: " WS-REG-TOTAL.
+
            STOP RUN.
+
+       SAVE-TO-PERSON-MASTER.
+      *> Writes the registration just keyed above onto PERSON-MASTER
+      *> so it accumulates across runs instead of being lost when
+      *> this job ends.
+           OPEN I-O PERSON-MASTER.
+           IF WS-PM-STATUS = "35"
+               OPEN OUTPUT PERSON-MASTER
+               CLOSE PERSON-MASTER
+               OPEN I-O PERSON-MASTER
+           END-IF.
+
+           PERFORM 6050-VALIDATE-POSTAL-CODE.
+
+           IF WS-ZIP-IS-VALID
+               PERFORM 6000-CHECK-FOR-DUPLICATE
+           ELSE
+               PERFORM 6060-WRITE-REJECT
+               SET WS-SKIP-SAVE TO TRUE
+           END-IF.
+
+           IF WS-PROCEED-WITH-SAVE
+               MOVE WS-LASTNAME  TO PM-LASTNAME
+               MOVE WS-ZIP-CODE  TO PM-ZIP-CODE
+               MOVE WS-FIRSTNAME TO PM-FIRSTNAME
+               MOVE WS-DATE-OF-BIRTH TO PM-DATE-OF-BIRTH
+               MOVE WS-AGE       TO PM-AGE
+               MOVE WS-STREET    TO PM-STREET
+               MOVE WS-CITY      TO PM-CITY
+               MOVE WS-EMAIL     TO PM-EMAIL
+               MOVE WS-PHONE     TO PM-PHONE
+
+               IF WS-PM-STATUS = "00"
+                   REWRITE PM-RECORD
+               ELSE
+                   MOVE FUNCTION CURRENT-DATE(1:8)
+                       TO PM-REGISTRATION-DATE
+                   WRITE PM-RECORD
+               END-IF
+
+               IF WS-PM-STATUS = "00"
+                   ADD 1 TO WS-REG-TOTAL
+                   PERFORM 7100-UPDATE-REG-CONTROL
+               ELSE
+                   DISPLAY "PERSON-MASTER write failed, status "
+                       WS-PM-STATUS
+               END-IF
+
+               PERFORM 8100-LOG-REGISTRATION
+           ELSE
+               DISPLAY "Registration skipped on operator instruction."
+           END-IF.
+
+           CLOSE PERSON-MASTER.
+
+       6000-CHECK-FOR-DUPLICATE.
+      *> Looks up the key (lastname+zip) this registration would write
+      *> to. A match on firstname too is a genuine repeat registration;
+      *> a match on the key alone is two different people who happen
+      *> to share a lastname and zip - PM-KEY can't tell them apart, so
+      *> either way we warn and let the operator decide rather than
+      *> silently creating or silently clobbering a member record.
+           SET WS-PROCEED-WITH-SAVE TO TRUE.
+
+           MOVE WS-LASTNAME TO PM-LASTNAME.
+           MOVE WS-ZIP-CODE TO PM-ZIP-CODE.
+
+           READ PERSON-MASTER
+               KEY IS PM-KEY
+               INVALID KEY
+                   MOVE "23" TO WS-PM-STATUS
+           END-READ.
+
+           IF WS-PM-STATUS = "00"
+               IF PM-FIRSTNAME = WS-FIRSTNAME
+                   DISPLAY "A matching registration already exists for "
+                       WS-FIRSTNAME " " WS-LASTNAME " " WS-ZIP-CODE "."
+               ELSE
+                   DISPLAY "Another person (" PM-FIRSTNAME
+                       ") is already registered under " WS-LASTNAME
+                       " " WS-ZIP-CODE "."
+               END-IF
+               DISPLAY "Overwrite the existing record? (Y/N): "
+               ACCEPT WS-OVERRIDE
+               IF WS-OVERRIDE NOT = "Y" AND WS-OVERRIDE NOT = "y"
+                   SET WS-SKIP-SAVE TO TRUE
+               END-IF
+           END-IF.
+
+       6050-VALIDATE-POSTAL-CODE.
+      *> Zip code must be five numeric digits - anything else is
+      *> rejected up front rather than landing on PERSON-MASTER
+      *> malformed and confusing the next program that keys on it.
+           SET WS-ZIP-IS-VALID TO TRUE.
+           IF WS-ZIP-CODE NOT NUMERIC
+               SET WS-ZIP-IS-INVALID TO TRUE
+           END-IF.
+
+       6060-WRITE-REJECT.
+           DISPLAY "Rejected - " WS-ZIP-CODE
+               " is not a valid five-digit zip code.".
+
+           OPEN EXTEND REG-REJECTS.
+           IF WS-REJ-STATUS = "05" OR WS-REJ-STATUS = "35"
+               OPEN OUTPUT REG-REJECTS
+           END-IF.
+
+           MOVE SPACES TO REJ-RECORD.
+           STRING WS-FIRSTNAME DELIMITED BY SPACE
+                  " " DELIMITED BY SIZE
+                  WS-LASTNAME DELIMITED BY SPACE
+                  " - invalid zip code '" DELIMITED BY SIZE
+                  WS-ZIP-CODE DELIMITED BY SIZE
+                  "'" DELIMITED BY SIZE
+                  INTO REJ-RECORD.
+           WRITE REJ-RECORD.
+
+           CLOSE REG-REJECTS.
+
+       8100-LOG-REGISTRATION.
+      *> Logged once the actual WRITE/REWRITE to PERSON-MASTER has
+      *> happened, using its real status - not the earlier duplicate
+      *> -check READ's status, and not logged at all when the operator
+      *> declined the overwrite and nothing was saved.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-NOW.
+           MOVE WS-NOW              TO AUD-TIMESTAMP.
+           MOVE "REGISTRATION-WCON" TO AUD-PROGRAM-ID.
+           MOVE WS-OPERATOR-ID      TO AUD-OPERATOR-ID.
+           STRING "Registered " DELIMITED BY SIZE
+                  WS-FIRSTNAME DELIMITED BY SPACE
+                  " " DELIMITED BY SIZE
+                  WS-LASTNAME DELIMITED BY SPACE
+                  " status " DELIMITED BY SIZE
+                  WS-PM-STATUS DELIMITED BY SIZE
+                  INTO AUD-MESSAGE.
+
+           PERFORM 8000-WRITE-AUDIT-LOG.
+
+       7000-LOAD-REG-CONTROL.
+      *> Brings forward the running registration count from the prior
+      *> run, so the control total on display is since-inception, not
+      *> just since-this-job.
+           MOVE ZERO TO WS-REG-TOTAL.
+
+           OPEN INPUT REG-CONTROL.
+           IF WS-CTL-STATUS = "00"
+               READ REG-CONTROL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE REGCT-TOTAL-SAVED TO WS-REG-TOTAL
+               END-READ
+               CLOSE REG-CONTROL
+           END-IF.
+
+       7100-UPDATE-REG-CONTROL.
+           MOVE WS-REG-TOTAL TO REGCT-TOTAL-SAVED.
+           OPEN OUTPUT REG-CONTROL.
+           WRITE REGCT-RECORD.
+           CLOSE REG-CONTROL.
+
+       7300-LOAD-APP-CONFIG.
+      *> APP-CONFIG is optional - a site with no control file on disk
+      *> just runs on the compiled-in APP-NAME/DEFAULT-COUNTRY, same as
+      *> before this feature existed. Either field left blank on a
+      *> record that IS present keeps that one item's built-in default.
+           MOVE APP-NAME        TO WS-APP-NAME-EFF.
+           MOVE DEFAULT-COUNTRY TO WS-DEFAULT-COUNTRY-EFF.
+
+           OPEN INPUT APP-CONFIG.
+           IF WS-CFG-STATUS = "00"
+               READ APP-CONFIG
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CFG-APP-NAME NOT = SPACES
+                           MOVE CFG-APP-NAME TO WS-APP-NAME-EFF
+                       END-IF
+                       IF CFG-DEFAULT-COUNTRY NOT = SPACES
+                           MOVE CFG-DEFAULT-COUNTRY
+                               TO WS-DEFAULT-COUNTRY-EFF
+                       END-IF
+               END-READ
+               CLOSE APP-CONFIG
+           END-IF.
+
+           COPY "auditapp.cpy".
+           COPY "layverchk.cpy".
