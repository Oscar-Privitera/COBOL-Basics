@@ -0,0 +1,44 @@
+//ONBOARD  JOB  (ACCTNO),'NIGHTLY ONBOARDING',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* ONBOARD.JCL                                                  *
+//* Chains the day's member onboarding into one nightly run:     *
+//*   STEP1  REGISTRATION-WITH-CONSTANTS - register new members  *
+//*   STEP2  DISPLAY-PERSON              - show each record      *
+//*   STEP3  MAJORITY-CHECKER            - classify adult/minor  *
+//* All three steps' SYSOUT is routed to the same output class,  *
+//* so the job produces a single onboarding report rather than   *
+//* three separate manual runs at three terminals.               *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=REGISTRATION-WITH-CONSTANTS
+//PERSONMST DD  DSN=PROD.MEMBER.PERSONMST,DISP=SHR
+//AUDITLOG  DD  DSN=PROD.MEMBER.AUDITLOG,DISP=MOD
+//REGCTL    DD  DSN=PROD.MEMBER.REGCTL,DISP=SHR
+//REGREJ    DD  DSN=PROD.MEMBER.REGREJ,DISP=MOD
+//LAYOUTVER DD  DSN=PROD.MEMBER.LAYOUTVER,DISP=SHR
+//APPCONFIG DD  DSN=PROD.MEMBER.APPCONFIG,DISP=SHR
+//SYSOUT    DD  SYSOUT=*
+//SYSIN     DD  *
+NIGHTLY
+/*
+//*
+//STEP2    EXEC PGM=DISPLAY-PERSON,COND=(0,NE,STEP1)
+//PERSONEXP DD  DSN=PROD.MEMBER.PERSONEXP,DISP=MOD
+//SYSOUT    DD  SYSOUT=*
+//SYSIN     DD  DUMMY
+//*
+//* STEP3 checkpoints MAJCHKPT after every POPULATION record it       *
+//* classifies - a restart of this step resumes after the last       *
+//* checkpointed record instead of reprocessing the file from the    *
+//* top.                                                              *
+//STEP3    EXEC PGM=MAJORITY-CHECKER,COND=(0,NE,STEP1)
+//POPULATION DD DSN=PROD.MEMBER.POPULATION,DISP=SHR
+//MAJCHKPT  DD  DSN=PROD.MEMBER.MAJCHKPT,DISP=SHR
+//POPLAYVER DD  DSN=PROD.MEMBER.POPLAYVER,DISP=SHR
+//GUARDXCP  DD  DSN=PROD.MEMBER.GUARDXCP,DISP=MOD
+//AUDITLOG  DD  DSN=PROD.MEMBER.AUDITLOG,DISP=MOD
+//SYSOUT    DD  SYSOUT=*
+//SYSIN     DD  *
+NIGHTLY
+B
+/*
